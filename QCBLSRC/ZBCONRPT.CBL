@@ -0,0 +1,410 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBCONRPT.
+       AUTHOR.         Databorough India.
+       DATE-WRITTEN.   09 AUG. 2026.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CONHDR-FILE
+               ASSIGN TO DATABASE-CONHDR
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CONHDR-RECORD
+               FILE STATUS IS CONHDR-FILE-STATUS.
+
+           SELECT CUSTS-FILE
+               ASSIGN TO DATABASE-CUSTS
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSTS-RECORD.
+
+           SELECT SLMEN-FILE
+               ASSIGN TO DATABASE-SLMEN
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF SLMEN-RECORD
+                                      WITH DUPLICATES.
+
+           SELECT ORDSTS-FILE
+               ASSIGN TO DATABASE-ORDSTS
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF ORDSTS-RECORD.
+
+           SELECT CONRPT-FILE
+               ASSIGN TO PRINTER-CONRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONRPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONHDR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONHDR-RECORD.
+           COPY DDS-CONHDRR       OF  CONHDR.
+
+       FD  CUSTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTS-RECORD.
+           COPY DDS-CUSTSR        OF  CUSTS.
+
+       FD  SLMEN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SLMEN-RECORD.
+           COPY DDS-RSLMEN        OF  SLMEN.
+
+       FD  ORDSTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ORDSTS-RECORD.
+           COPY DDS-STATUSR       OF  ORDSTS.
+
+       FD  CONRPT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORD CONTAINS 132 CHARACTERS.
+       01  CONRPT-RECORD              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  CONHDR-FILE-STATUS         PIC X(02).
+       01  CONRPT-FILE-STATUS         PIC X(02).
+
+       01  WS-EOF-CONHDR              PIC X(01)   VALUE "N".
+       01  RECORD-FOUND-SLMEN         PIC X(01)   VALUE "N".
+       01  RECORD-FOUND-CUSTS         PIC X(01)   VALUE "N".
+       01  RECORD-FOUND-ORDSTS        PIC X(01)   VALUE "N".
+
+      * SET WHEN A BREAKDOWN TABLE FILLS AND A NEW ENTRY CANNOT BE
+      * ADDED, SO THE GRAND TOTAL (WHICH ACCUMULATES EVERY RECORD
+      * REGARDLESS OF TABLE CAPACITY) IS FLAGGED AS NO LONGER TYING
+      * BACK TO THE BREAKDOWN SECTIONS.
+       01  WS-SLMN-OVERFLOW           PIC X(01)   VALUE "N".
+       01  WS-CUST-OVERFLOW           PIC X(01)   VALUE "N".
+       01  WS-STAT-OVERFLOW           PIC X(01)   VALUE "N".
+
+      * ACCUMULATOR TABLE FOR TOTALS BY SALESMAN (PERSON).
+       01  WS-SLMN-TABLE.
+           02  WS-SLMN-COUNT          PIC 9(04)   VALUE 0.
+           02  WS-SLMN-ENTRY  OCCURS 0 TO 200 TIMES
+                              DEPENDING ON WS-SLMN-COUNT
+                              INDEXED BY SLMN-IDX.
+               03  WS-SLMN-CODE       PIC X(05).
+               03  WS-SLMN-NAME       PIC X(30).
+               03  WS-SLMN-TOTAL      PIC S9(11)V99.
+
+      * ACCUMULATOR TABLE FOR TOTALS BY CUSTOMER (XWBCCD).
+       01  WS-CUST-TABLE.
+           02  WS-CUST-COUNT          PIC 9(04)   VALUE 0.
+           02  WS-CUST-ENTRY  OCCURS 0 TO 500 TIMES
+                              DEPENDING ON WS-CUST-COUNT
+                              INDEXED BY CUST-IDX.
+               03  WS-CUST-CODE       PIC X(11).
+               03  WS-CUST-CUSNO      PIC 9(07).
+               03  WS-CUST-TOTAL      PIC S9(11)V99.
+
+      * ACCUMULATOR TABLE FOR TOTALS BY STATUS (XWSTAT).
+       01  WS-STAT-TABLE.
+           02  WS-STAT-COUNT          PIC 9(04)   VALUE 0.
+           02  WS-STAT-ENTRY  OCCURS 0 TO 100 TIMES
+                              DEPENDING ON WS-STAT-COUNT
+                              INDEXED BY STAT-IDX.
+               03  WS-STAT-CODE       PIC X(02).
+               03  WS-STAT-DESC       PIC X(20).
+               03  WS-STAT-TOTAL      PIC S9(11)V99.
+
+       01  WS-GRAND-TOTAL             PIC S9(11)V99 VALUE 0.
+
+       01  WS-RPT-TITLE-LINE.
+           02  FILLER                 PIC X(45)   VALUE SPACES.
+           02  FILLER                 PIC X(34)
+               VALUE "OPEN CONTRACT VALUE SUMMARY REPORT".
+           02  FILLER                 PIC X(53)   VALUE SPACES.
+
+       01  WS-RPT-SLMN-HDG-LINE.
+           02  FILLER                 PIC X(01)   VALUE SPACE.
+           02  FILLER                 PIC X(40)
+               VALUE "TOTAL OPEN CONTRACT VALUE BY SALESMAN".
+           02  FILLER                 PIC X(91)   VALUE SPACES.
+
+       01  WS-RPT-SLMN-LINE.
+           02  FILLER                 PIC X(01)   VALUE SPACE.
+           02  RPT-SLMN-CODE          PIC X(05).
+           02  FILLER                 PIC X(02)   VALUE SPACES.
+           02  RPT-SLMN-NAME          PIC X(30).
+           02  FILLER                 PIC X(02)   VALUE SPACES.
+           02  RPT-SLMN-TOTAL         PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           02  FILLER                 PIC X(75)   VALUE SPACES.
+
+       01  WS-RPT-CUST-HDG-LINE.
+           02  FILLER                 PIC X(01)   VALUE SPACE.
+           02  FILLER                 PIC X(40)
+               VALUE "TOTAL OPEN CONTRACT VALUE BY CUSTOMER".
+           02  FILLER                 PIC X(91)   VALUE SPACES.
+
+       01  WS-RPT-CUST-LINE.
+           02  FILLER                 PIC X(01)   VALUE SPACE.
+           02  RPT-CUST-CODE          PIC X(11).
+           02  FILLER                 PIC X(02)   VALUE SPACES.
+           02  RPT-CUST-CUSNO         PIC ZZZZZZ9.
+           02  FILLER                 PIC X(08)   VALUE SPACES.
+           02  RPT-CUST-TOTAL         PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           02  FILLER                 PIC X(80)   VALUE SPACES.
+
+       01  WS-RPT-STAT-HDG-LINE.
+           02  FILLER                 PIC X(01)   VALUE SPACE.
+           02  FILLER                 PIC X(40)
+               VALUE "TOTAL OPEN CONTRACT VALUE BY STATUS".
+           02  FILLER                 PIC X(91)   VALUE SPACES.
+
+       01  WS-RPT-STAT-LINE.
+           02  FILLER                 PIC X(01)   VALUE SPACE.
+           02  RPT-STAT-CODE          PIC X(02).
+           02  FILLER                 PIC X(02)   VALUE SPACES.
+           02  RPT-STAT-DESC          PIC X(20).
+           02  FILLER                 PIC X(02)   VALUE SPACES.
+           02  RPT-STAT-TOTAL         PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           02  FILLER                 PIC X(84)   VALUE SPACES.
+
+       01  WS-RPT-GRAND-LINE.
+           02  FILLER                 PIC X(01)   VALUE SPACE.
+           02  FILLER                 PIC X(30)
+               VALUE "GRAND TOTAL ALL OPEN CONTRACTS".
+           02  FILLER                 PIC X(10)   VALUE SPACES.
+           02  RPT-GRAND-TOTAL        PIC Z,ZZZ,ZZZ,ZZ9.99-.
+           02  FILLER                 PIC X(74)   VALUE SPACES.
+
+       01  WS-RPT-OVERFLOW-LINE.
+           02  FILLER                 PIC X(01)   VALUE SPACE.
+           02  FILLER                 PIC X(51)
+              VALUE "** TABLE CAPACITY EXCEEDED - TOTALS INCOMPLETE **".
+           02  FILLER                 PIC X(80)   VALUE SPACES.
+
+       01  WS-RPT-BLANK-LINE          PIC X(132)  VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESSING.
+
+           OPEN  INPUT  CONHDR-FILE
+                        CUSTS-FILE
+                        SLMEN-FILE
+                        ORDSTS-FILE
+                 OUTPUT CONRPT-FILE.
+
+           PERFORM  READ-CONHDR-FILE      THRU  RDCHDR-EXIT.
+           PERFORM  PROCESS-CONHDR-FILE   THRU  PRCCHDR-EXIT
+                    UNTIL  WS-EOF-CONHDR = "Y".
+
+           PERFORM  WRITE-REPORT-TITLE    THRU  WRTTL-EXIT.
+           PERFORM  PRINT-SALESMAN-TOTALS THRU  PRSLMN-EXIT.
+           PERFORM  PRINT-CUSTOMER-TOTALS THRU  PRCUST-EXIT.
+           PERFORM  PRINT-STATUS-TOTALS   THRU  PRSTAT-EXIT.
+           PERFORM  PRINT-GRAND-TOTAL     THRU  PRGRND-EXIT.
+
+           CLOSE  CONHDR-FILE  CUSTS-FILE  SLMEN-FILE  ORDSTS-FILE
+                  CONRPT-FILE.
+
+           STOP RUN.
+
+       READ-CONHDR-FILE.
+           READ  CONHDR-FILE
+                   AT END
+                       MOVE "Y"  TO  WS-EOF-CONHDR
+           END-READ.
+       RDCHDR-EXIT.  EXIT.
+
+       PROCESS-CONHDR-FILE.
+           PERFORM  ACCUM-SALESMAN-TOTAL  THRU  ACSLMN-EXIT.
+           PERFORM  ACCUM-CUSTOMER-TOTAL  THRU  ACCUST-EXIT.
+           PERFORM  ACCUM-STATUS-TOTAL    THRU  ACSTAT-EXIT.
+           ADD  XWTAMT OF CONHDR-RECORD   TO  WS-GRAND-TOTAL.
+           PERFORM  READ-CONHDR-FILE      THRU  RDCHDR-EXIT.
+       PRCCHDR-EXIT.  EXIT.
+
+      ******************************************************************
+      * FIND THE SALESMAN'S TABLE ENTRY AND ADD THIS CONTRACT'S VALUE
+      * TO IT, CREATING A NEW ENTRY (AND LOOKING UP THE SALESMAN'S NAME
+      * FROM SLMEN-FILE) THE FIRST TIME THIS PERSON IS SEEN.
+      ******************************************************************
+       ACCUM-SALESMAN-TOTAL.
+           SET  SLMN-IDX  TO  1.
+           SEARCH  WS-SLMN-ENTRY
+                   AT END
+                       PERFORM  ADD-SALESMAN-ENTRY  THRU  ADSLMN-EXIT
+                   WHEN  WS-SLMN-CODE (SLMN-IDX) =
+                                    PERSON OF CONHDR-RECORD
+                       ADD  XWTAMT OF CONHDR-RECORD
+                                TO  WS-SLMN-TOTAL (SLMN-IDX)
+           END-SEARCH.
+       ACSLMN-EXIT.  EXIT.
+
+       ADD-SALESMAN-ENTRY.
+           IF  WS-SLMN-COUNT < 200
+               ADD  1  TO  WS-SLMN-COUNT
+               MOVE  PERSON OF CONHDR-RECORD
+                             TO  WS-SLMN-CODE (WS-SLMN-COUNT)
+               MOVE  XWTAMT OF CONHDR-RECORD
+                             TO  WS-SLMN-TOTAL (WS-SLMN-COUNT)
+               MOVE  PERSON OF CONHDR-RECORD  TO  PERSON OF SLMEN-RECORD
+               MOVE  "Y"  TO  RECORD-FOUND-SLMEN
+               READ  SLMEN-FILE
+                       INVALID KEY
+                           MOVE  "N"  TO  RECORD-FOUND-SLMEN
+               END-READ
+               IF  RECORD-FOUND-SLMEN = "Y"
+                   MOVE  PNAME OF SLMEN-RECORD
+                               TO  WS-SLMN-NAME (WS-SLMN-COUNT)
+               ELSE
+                   MOVE  ALL "-"  TO  WS-SLMN-NAME (WS-SLMN-COUNT)
+               END-IF
+           ELSE
+               MOVE  "Y"  TO  WS-SLMN-OVERFLOW
+           END-IF.
+       ADSLMN-EXIT.  EXIT.
+
+      ******************************************************************
+      * FIND THE CUSTOMER'S TABLE ENTRY AND ADD THIS CONTRACT'S VALUE
+      * TO IT, CREATING A NEW ENTRY (AND LOOKING UP THE CUSTOMER NUMBER
+      * FROM CUSTS-FILE) THE FIRST TIME THIS CUSTOMER IS SEEN.
+      ******************************************************************
+       ACCUM-CUSTOMER-TOTAL.
+           SET  CUST-IDX  TO  1.
+           SEARCH  WS-CUST-ENTRY
+                   AT END
+                       PERFORM  ADD-CUSTOMER-ENTRY  THRU  ADCUST-EXIT
+                   WHEN  WS-CUST-CODE (CUST-IDX) =
+                                    XWBCCD OF CONHDR-RECORD
+                       ADD  XWTAMT OF CONHDR-RECORD
+                                TO  WS-CUST-TOTAL (CUST-IDX)
+           END-SEARCH.
+       ACCUST-EXIT.  EXIT.
+
+       ADD-CUSTOMER-ENTRY.
+           IF  WS-CUST-COUNT < 500
+               ADD  1  TO  WS-CUST-COUNT
+               MOVE  XWBCCD OF CONHDR-RECORD
+                             TO  WS-CUST-CODE (WS-CUST-COUNT)
+               MOVE  XWTAMT OF CONHDR-RECORD
+                             TO  WS-CUST-TOTAL (WS-CUST-COUNT)
+               MOVE  XWBCCD OF CONHDR-RECORD  TO  XWBCCD OF CUSTS-RECORD
+               MOVE  "Y"  TO  RECORD-FOUND-CUSTS
+               READ  CUSTS-FILE
+                       INVALID KEY
+                           MOVE  "N"  TO  RECORD-FOUND-CUSTS
+               END-READ
+               IF  RECORD-FOUND-CUSTS = "Y"
+                   MOVE  CUSNO OF CUSTS-RECORD
+                               TO  WS-CUST-CUSNO (WS-CUST-COUNT)
+               ELSE
+                   MOVE  ZEROS  TO  WS-CUST-CUSNO (WS-CUST-COUNT)
+               END-IF
+           ELSE
+               MOVE  "Y"  TO  WS-CUST-OVERFLOW
+           END-IF.
+       ADCUST-EXIT.  EXIT.
+
+      ******************************************************************
+      * FIND THE STATUS'S TABLE ENTRY AND ADD THIS CONTRACT'S VALUE TO
+      * IT, CREATING A NEW ENTRY (AND LOOKING UP THE STATUS DESCRIPTION
+      * FROM ORDSTS-FILE) THE FIRST TIME THIS STATUS IS SEEN.
+      ******************************************************************
+       ACCUM-STATUS-TOTAL.
+           SET  STAT-IDX  TO  1.
+           SEARCH  WS-STAT-ENTRY
+                   AT END
+                       PERFORM  ADD-STATUS-ENTRY  THRU  ADSTAT-EXIT
+                   WHEN  WS-STAT-CODE (STAT-IDX) =
+                                    XWSTAT OF CONHDR-RECORD
+                       ADD  XWTAMT OF CONHDR-RECORD
+                                TO  WS-STAT-TOTAL (STAT-IDX)
+           END-SEARCH.
+       ACSTAT-EXIT.  EXIT.
+
+       ADD-STATUS-ENTRY.
+           IF  WS-STAT-COUNT < 100
+               ADD  1  TO  WS-STAT-COUNT
+               MOVE  XWSTAT OF CONHDR-RECORD
+                             TO  WS-STAT-CODE (WS-STAT-COUNT)
+               MOVE  XWTAMT OF CONHDR-RECORD
+                             TO  WS-STAT-TOTAL (WS-STAT-COUNT)
+               MOVE  XWSTAT OF CONHDR-RECORD
+                             TO  XWSTAT OF ORDSTS-RECORD
+               MOVE  "Y"  TO  RECORD-FOUND-ORDSTS
+               READ  ORDSTS-FILE
+                       INVALID KEY
+                           MOVE  "N"  TO  RECORD-FOUND-ORDSTS
+               END-READ
+               IF  RECORD-FOUND-ORDSTS = "Y"
+                   MOVE  XWSDSC OF ORDSTS-RECORD
+                               TO  WS-STAT-DESC (WS-STAT-COUNT)
+               ELSE
+                   MOVE  ALL "-"  TO  WS-STAT-DESC (WS-STAT-COUNT)
+               END-IF
+           ELSE
+               MOVE  "Y"  TO  WS-STAT-OVERFLOW
+           END-IF.
+       ADSTAT-EXIT.  EXIT.
+
+       WRITE-REPORT-TITLE.
+           WRITE  CONRPT-RECORD  FROM  WS-RPT-TITLE-LINE.
+           WRITE  CONRPT-RECORD  FROM  WS-RPT-BLANK-LINE.
+       WRTTL-EXIT.  EXIT.
+
+       PRINT-SALESMAN-TOTALS.
+           WRITE  CONRPT-RECORD  FROM  WS-RPT-SLMN-HDG-LINE.
+           PERFORM  WRITE-SALESMAN-LINE  THRU  WRSLMNL-EXIT
+                    VARYING  SLMN-IDX  FROM  1  BY  1
+                    UNTIL  SLMN-IDX > WS-SLMN-COUNT.
+           WRITE  CONRPT-RECORD  FROM  WS-RPT-BLANK-LINE.
+       PRSLMN-EXIT.  EXIT.
+
+       WRITE-SALESMAN-LINE.
+           MOVE  WS-SLMN-CODE (SLMN-IDX)   TO  RPT-SLMN-CODE.
+           MOVE  WS-SLMN-NAME (SLMN-IDX)   TO  RPT-SLMN-NAME.
+           MOVE  WS-SLMN-TOTAL (SLMN-IDX)  TO  RPT-SLMN-TOTAL.
+           WRITE  CONRPT-RECORD  FROM  WS-RPT-SLMN-LINE.
+       WRSLMNL-EXIT.  EXIT.
+
+       PRINT-CUSTOMER-TOTALS.
+           WRITE  CONRPT-RECORD  FROM  WS-RPT-CUST-HDG-LINE.
+           PERFORM  WRITE-CUSTOMER-LINE  THRU  WRCUSTL-EXIT
+                    VARYING  CUST-IDX  FROM  1  BY  1
+                    UNTIL  CUST-IDX > WS-CUST-COUNT.
+           WRITE  CONRPT-RECORD  FROM  WS-RPT-BLANK-LINE.
+       PRCUST-EXIT.  EXIT.
+
+       WRITE-CUSTOMER-LINE.
+           MOVE  WS-CUST-CODE (CUST-IDX)   TO  RPT-CUST-CODE.
+           MOVE  WS-CUST-CUSNO (CUST-IDX)  TO  RPT-CUST-CUSNO.
+           MOVE  WS-CUST-TOTAL (CUST-IDX)  TO  RPT-CUST-TOTAL.
+           WRITE  CONRPT-RECORD  FROM  WS-RPT-CUST-LINE.
+       WRCUSTL-EXIT.  EXIT.
+
+       PRINT-STATUS-TOTALS.
+           WRITE  CONRPT-RECORD  FROM  WS-RPT-STAT-HDG-LINE.
+           PERFORM  WRITE-STATUS-LINE  THRU  WRSTATL-EXIT
+                    VARYING  STAT-IDX  FROM  1  BY  1
+                    UNTIL  STAT-IDX > WS-STAT-COUNT.
+           WRITE  CONRPT-RECORD  FROM  WS-RPT-BLANK-LINE.
+       PRSTAT-EXIT.  EXIT.
+
+       WRITE-STATUS-LINE.
+           MOVE  WS-STAT-CODE (STAT-IDX)   TO  RPT-STAT-CODE.
+           MOVE  WS-STAT-DESC (STAT-IDX)   TO  RPT-STAT-DESC.
+           MOVE  WS-STAT-TOTAL (STAT-IDX)  TO  RPT-STAT-TOTAL.
+           WRITE  CONRPT-RECORD  FROM  WS-RPT-STAT-LINE.
+       WRSTATL-EXIT.  EXIT.
+
+       PRINT-GRAND-TOTAL.
+           MOVE  WS-GRAND-TOTAL  TO  RPT-GRAND-TOTAL.
+           WRITE  CONRPT-RECORD  FROM  WS-RPT-GRAND-LINE.
+           IF  WS-SLMN-OVERFLOW = "Y" OR WS-CUST-OVERFLOW = "Y"
+                                      OR WS-STAT-OVERFLOW = "Y"
+               WRITE  CONRPT-RECORD  FROM  WS-RPT-OVERFLOW-LINE
+           END-IF.
+       PRGRND-EXIT.  EXIT.
