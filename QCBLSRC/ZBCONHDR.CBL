@@ -1,799 +1,1527 @@
-       PROCESS DATETIME.
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.     CBCONHDR.
-       AUTHOR.         Databorough India.
-       DATE-WRITTEN.   20 MAR. 2009.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-AS400.
-       OBJECT-COMPUTER. IBM-AS400.
-       SPECIAL-NAMES. LOCAL-DATA IS LOCALDATA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT DISPLAY-FILE
-               ASSIGN TO WORKSTATION-WCONHDRD
-               ORGANIZATION TRANSACTION
-               ACCESS MODE DYNAMIC
-               RELATIVE KEY RECNO
-               FILE STATUS IS SFL-STATUS
-               CONTROL-AREA SCRN-CONTROL.
-
-           SELECT CONHDR-FILE
-               ASSIGN TO DATABASE-CONHDR
-               ORGANIZATION IS INDEXED
-               ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
-               FILE STATUS IS CONHDR-FILE-STATUS.
-
-           SELECT CONHDRL1-FILE
-               ASSIGN TO DATABASE-CONHDRL1
-               ORGANIZATION IS INDEXED
-               ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
-                                      WITH DUPLICATES.
-
-           SELECT CUSTS-FILE
-               ASSIGN TO DATABASE-CUSTS
-               ORGANIZATION IS INDEXED
-               ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
-
-           SELECT SLMEN-FILE
-               ASSIGN TO DATABASE-SLMEN
-               ORGANIZATION IS INDEXED
-               ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
-                                      WITH DUPLICATES.
-
-           SELECT ORDSTS-FILE
-               ASSIGN TO DATABASE-ORDSTS
-               ORGANIZATION IS INDEXED
-               ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
-
-           SELECT CUSFL3-FILE
-               ASSIGN TO DATABASE-CUSFL3
-               ORGANIZATION IS INDEXED
-               ACCESS IS DYNAMIC
-               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  DISPLAY-FILE
-           LABEL RECORDS STANDARD.
-       01  DISPLAY-REC.
-           COPY  DDS-ALL-FORMATS  OF  WCONHDRD
-              REPLACING XWCREF BY SCR-CUSREF
-                        XWSTAT BY SCR-STATUS.
-
-       FD  CONHDR-FILE
-           LABEL RECORDS ARE STANDARD.
-       01  CONHDR-RECORD.
-           COPY DDS-CONHDRR       OF  CONHDR.
-
-       FD  CONHDRL1-FILE
-           LABEL RECORDS ARE STANDARD.
-       01  CONHDRL1-RECORD.
-           COPY DDS-CONHDRR       OF  CONHDRL1.
-
-       FD  CUSTS-FILE
-           LABEL RECORDS ARE STANDARD.
-       01  CUSTS-RECORD.
-           COPY DDS-CUSTSR        OF  CUSTS.
-
-       FD  SLMEN-FILE
-           LABEL RECORDS ARE STANDARD.
-       01  SLMEN-RECORD.
-           COPY DDS-RSLMEN        OF  SLMEN.
-
-       FD  ORDSTS-FILE
-           LABEL RECORDS ARE STANDARD.
-       01  ORDSTS-RECORD.
-           COPY DDS-STATUSR       OF  ORDSTS.
-
-       FD  CUSFL3-FILE
-           LABEL RECORDS ARE STANDARD.
-       01  CUSFL3-RECORD.
-           COPY DDS-RCUSF         OF  CUSFL3.
-
-       WORKING-STORAGE SECTION.
-       01  ONE                         PIC 1 VALUE B"1".
-       01  MSGID                       PIC X(7).
-       01  WS-ERRMSG                   PIC X(132).
-       01  WS-PAGENO                   PIC S9(2).
-       01  WS-NO-OF-PAGES              PIC S9(2) VALUE 2.
-       01  CONHDR-FILE-STATUS          PIC X(2) VALUE SPACES.
-       01  WS-VARIABLES.
-           02  WS-ERROR                PIC X   VALUE SPACE.
-           02  NO-ERR-SFL              PIC X   VALUE SPACE.
-           02  WS-STATUS               PIC X   VALUE SPACE.
-           02  RECNO                   PIC 99 VALUE 0.
-           02  RECORD-FOUND-SFL        PIC X VALUE SPACES.
-           02  RECORD-FOUND-CUSTS      PIC X VALUE SPACES.
-           02  RECORD-FOUND-SLMEN      PIC X VALUE SPACES.
-           02  RECORD-FOUND-ORDSTS     PIC X VALUE SPACES.
-           02  RECORD-FOUND            PIC X VALUE SPACES.
-           02  RECORD-PROCESS          PIC X VALUE SPACES.
-           02  RECORD-FOUND-CUSFL3     PIC X VALUE SPACES.
-           02  RECORD-FOUND-CONHDR     PIC X VALUE SPACES.
-           02  RECORD-FOUND-CONHDRL1   PIC X VALUE SPACES.
-       01  WS-XWG4TX                   PIC X(40).
-
-       01  WS-FLAGS.
-           02  SFL-STATUS PIC XX.
-              88 SFL-FULL VALUE "9M".
-           02  INDIC-ON      PIC 1 VALUE B"1".
-           02  INDIC-OFF     PIC 1 VALUE B"0".
-
-       01  WS-CONSTANTS.
-           02  MAX-SFL-RECORDS  PIC 99 VALUE 50.
-           02  NEW-LINES        PIC 99 VALUE 5.
-
-      *01  WS-NEW-CONSTANTS.
-      *    02  NEW-SFL-RECORDS  PIC 99 VALUE 50.
-
-       01  WS-OPR-SWITCH.
-           02  OPR-SW1                  PIC 1  VALUE B"0".
-               88  CHANGE-MODE          VALUE B"1".
-               88  CHANGE-MODE-OFF      VALUE B"0".
-
-       01  WS-INDIC-AREA.
-           02  IN03                    PIC 1  INDIC 03.
-               88  EXIT-KEY            VALUE B"1".
-           02  IN04                    PIC 1  INDIC 04.
-               88  PROMPT-F4           VALUE B"1".
-           02  IN06                    PIC 1  INDIC 06.
-               88  ADD-MODE            VALUE B"1".
-           02  IN07                    PIC 1  INDIC 07.
-               88  DTL-LINE            VALUE B"1".
-           02  IN12                    PIC 1  INDIC 12.
-               88  CANCEL-KEY          VALUE B"1".
-           02  IN23                    PIC 1  INDIC 23.
-               88  DELETE-F23          VALUE B"1".
-           02  IN25                    PIC 1  INDIC 25.
-               88  ROLLUP-KEY          VALUE B"1".
-           02  IN26                    PIC 1  INDIC 26.
-               88  ROLLDOWN-KEY        VALUE B"1".
-           02  IN31                    PIC 1  INDIC 31.
-               88  SUBFILE-END         VALUE B"1".
-           02  IN71                    PIC 1  INDIC 71.
-               88  SUBFILE-DSP         VALUE B"1".
-           02  IN72                    PIC 1  INDIC 72.
-               88  SUBFILE-CTL         VALUE B"1".
-           02  IN74                    PIC 1  INDIC 74.
-               88  SUBFILE-CLEAR       VALUE B"1".
-               88  SUBFILE-CLEAR-NOT   VALUE B"0".
-
-       01  SCRN-CONTROL.
-           02 FUNCT       PIC XX.
-           02 DEVICEFILE  PIC X(10).
-           02 RECFORMAT   PIC X(10).
-
-       LINKAGE SECTION.
-       01  LS-SWBCCD                   PIC X(11).
-
-
-       PROCEDURE DIVISION
-                  USING LS-SWBCCD.
-
-       MAIN-PROCESSING.
-
-           OPEN  INPUT  SLMEN-FILE
-                        ORDSTS-FILE
-                        CUSFL3-FILE
-                        CUSTS-FILE
-                        CONHDRL1-FILE
-                  I-O   CONHDR-FILE
-                        DISPLAY-FILE.
-
-           PERFORM INIT-ROUTINE  THRU  INIT-EXIT.
-           PERFORM PROCESS-ROUTINE   THRU  PR-EXIT
-                       UNTIL  EXIT-KEY.
-
-       PROGRAM-EXIT.
-           PERFORM CLOSE-FILES.
-           STOP RUN.
-
-       PROCESS-ROUTINE.
-           PERFORM   DISPLAY-SFLCTL-FILE     THRU   DSFCF-EXIT.
-           EVALUATE  TRUE
-           WHEN  EXIT-KEY
-                 CONTINUE
-           WHEN  CANCEL-KEY
-                 PERFORM INITIALIZE-SFLCTL
-           WHEN  ROLLUP-KEY
-                      PERFORM  LOAD-FORWARD-FILE
-                                THRU  LFMSTF-EXIT
-           WHEN  ROLLDOWN-KEY
-                      PERFORM  LOAD-BACKWARD-FILE
-                                 THRU  LBMSTF-EXIT
-           WHEN  OTHER
-                 PERFORM BUILD-SUBFILE  THRU  BSFL-EXIT
-      *    WHEN  OTHER
-      *          PERFORM LOAD-RECORDS  THRU  LRCD-EXIT
-           END-EVALUATE.
-       PR-EXIT. EXIT.
-
-       LOAD-FORWARD-FILE.
-       LFMSTF-EXIT. EXIT.
-
-       LOAD-BACKWARD-FILE.
-       LBMSTF-EXIT.  EXIT.
-
-       BUILD-SUBFILE.
-           MOVE 0 TO RECNO.
-           MOVE LS-SWBCCD TO  XWBCCD OF CONHDRL1-RECORD.
-           MOVE "Y" TO RECORD-FOUND-CONHDRL1.
-           START CONHDRL1-FILE  KEY NOT < EXTERNALLY-DESCRIBED-KEY
-                   INVALID KEY
-                       MOVE "N"  TO  RECORD-FOUND-CONHDRL1
-                       GO BSFL-EXIT.
-           READ  CONHDRL1-FILE   NEXT RECORD
-                    AT END
-                       MOVE "N"  TO  RECORD-FOUND-CONHDRL1
-      *                MOVE "Y"  TO  RECORD-FOUND-CONHDRL1
-                       GO BSFL-EXIT.
-
-           IF  RECORD-FOUND-CONHDRL1 = "Y"
-               PERFORM CREATE-SFL-FILE    THRU    CSFLF-EXIT
-           ELSE
-               MOVE  "No Records are available."  TO ZMSAGE OF ZZTR01-O
-               GO BSFL-EXIT
-           END-IF.
-           IF  RECNO > 0
-              INITIALIZE  ZZCT01-O
-              MOVE CORR CUSTSR TO ZZCT01-O
-              MOVE CORR RSLMEN TO ZZCT01-O
-              MOVE CORR RCUSF  TO ZZCT01-O
-              MOVE PERSON OF CUSTS-RECORD TO  PERCUS
-              MOVE PNAME OF SLMEN-RECORD  TO  SNAME OF ZZCT01-O
-              MOVE "CBCONHDR" TO ZZPGM OF ZZCT01-O
-              PERFORM DISPLAY-SUBFILE  THRU  DSFL-EXIT
-                            UNTIL  EXIT-KEY OR CANCEL-KEY
-           END-IF.
-      ***  MOVE INDIC-OFF TO IN03  OF WS-INDIC-AREA.
-       BSFL-EXIT.  EXIT.
-
-       CREATE-SFL-FILE.
-           MOVE  0  TO  RECNO.
-           MOVE  SPACES  TO  WS-STATUS.
-           PERFORM  FILL-SFL-FILE     THRU   FSFLF-EXIT
-                    UNTIL  RECORD-FOUND-CONHDRL1 = "N".
-       CSFLF-EXIT.   EXIT.
-
-       FILL-SFL-FILE.
-           IF  RECNO > MAX-SFL-RECORDS
-               MOVE "N"   TO  RECORD-FOUND-CONHDRL1
-               GO  FSFLF-EXIT.
-           PERFORM  MOVE-CONHDRL1-TO-SFL      THRU   MCTSFL-EXIT.
-           ADD  1  TO  RECNO
-           PERFORM   WRITE-SUBFILE-RECORD     THRU   WSFLR-EXIT.
-           PERFORM   READ-NEXT-CONHDRL1-FILE  THRU   RNDTLF-EXIT.
-       FSFLF-EXIT. EXIT.
-
-       DISPLAY-SUBFILE.
-           MOVE CORR WS-INDIC-AREA TO ZZCT01-O-INDIC.
-           PERFORM    WRITE-READ-SFC      THRU    WRSFC-EXIT.
-      **   MOVE CORR ZZCT01-I-INDIC  TO  WS-INDIC-AREA.
-      **   MOVE CORR ZZCT02-I-INDIC  TO  WS-INDIC-AREA.
-           MOVE  0  TO   RECNO.
-           MOVE "Y" TO   RECORD-FOUND-SFL  NO-ERR-SFL.
-           EVALUATE  TRUE
-             WHEN EXIT-KEY
-                CONTINUE
-             WHEN CANCEL-KEY
-                CONTINUE
-             WHEN OTHER
-                PERFORM PROCESS-SUBFILE-RECORD  THRU  PSFLR-EXIT
-                          UNTIL  RECORD-FOUND-SFL = "N"
-                PERFORM  SFL-ACTION-ROUTINE  THRU  SFLACTR-EXIT
-           END-EVALUATE.
-       DSFL-EXIT.   EXIT.
-
-       PROCESS-SUBFILE-RECORD.
-           PERFORM READ-NEXT-SFL-FILE   THRU   RNSFLF-EXIT.
-           IF  RECORD-FOUND-SFL = "N"
-               GO PSFLR-EXIT.
-           EVALUATE  TRUE
-             WHEN  DSSEL OF ZZSF01-I = "2"
-               SET CHANGE-MODE TO TRUE
-               PERFORM CHGREC-ROUTINE  THRU  CHGREC-EXIT
-      *      WHEN  DSCPY OF ZZSF01-I = "3"
-      *        PERFORM CPYREC-ROUTINE  THRU  CPYREC-EXIT
-             WHEN  DSSEL OF ZZSF01-I = "4"
-               PERFORM DELREC-ROUTINE  THRU  DELREC-EXIT
-             WHEN  DSSEL OF ZZSF01-I = "5"
-               PERFORM DSPREC-ROUTINE  THRU  DSPREC-EXIT
-             WHEN  DSSEL OF ZZSF01-I = "7"
-               MOVE SPACES TO WS-XWG4TX
-               PERFORM ZLINES-ROUTINE  THRU  ZLINES-EXIT
-           END-EVALUATE.
-           MOVE  SPACES TO DSSEL OF ZZSF01-I.
-           PERFORM REWRITE-SFL-RECORD   THRU    RWSFLR-EXIT.
-       PSFLR-EXIT.   EXIT.
-
-       SFL-ACTION-ROUTINE.
-           MOVE  SPACES   TO    NO-ERR-SFL.
-      *    IF INQUIRY-MODE     GO  SFLACTP-EXIT.
-       SFLACTR-EXIT.  EXIT.
-
-       READ-MODIFIED-SFL-FILE.
-      *    READ SUBFILE DISPLAY-FILE NEXT MODIFIED RECORD INTO ZZSF01-I
-           READ SUBFILE DISPLAY-FILE NEXT MODIFIED RECORD
-                FORMAT "ZZSF01" AT END
-                MOVE "N" TO RECORD-FOUND-SFL
-                GO RMSFLF-EXIT.
-           MOVE  CORR  ZZSF01-I   TO   ZZSF01-O.
-       RMSFLF-EXIT.  EXIT.
-
-       WRITE-SUBFILE-RECORD.
-           WRITE SUBFILE DISPLAY-REC  FORMAT "ZZSF01"
-                 INVALID KEY
-                      DISPLAY "PROBLEM IN SUBFILE WRITING-P1 ".
-           INITIALIZE  ZZSF01-O  REPLACING ALPHANUMERIC BY SPACES
-                                        NUMERIC BY ZEROS.
-       WSFLR-EXIT.  EXIT.
-
-       READ-NEXT-SFL-FILE.
-           ADD 1 TO RECNO.
-           MOVE "Y" TO RECORD-FOUND-SFL.
-      *    READ SUBFILE DISPLAY-FILE INTO ZZSF01-I FORMAT "ZZSF01"
-           READ SUBFILE DISPLAY-FILE FORMAT "ZZSF01"
-             INVALID MOVE "N" TO RECORD-FOUND-SFL
-                     GO RNSFLF-EXIT.
-      *****MOVE CORR ZZSF01-I     TO   ZZSF01-O.
-       RNSFLF-EXIT.   EXIT.
-
-       WRITE-READ-SFC.
-           IF SHWREC  OF ZZCT01-O  = 0
-             MOVE  1  TO   SHWREC  OF  ZZCT01-O.
-           WRITE  DISPLAY-REC  FORMAT "ZZCT01".
-           IF IN74 OF ZZCT01-O-INDIC = INDIC-OFF
-             READ   DISPLAY-FILE  RECORD
-           END-IF
-           MOVE CORR ZZCT01-I-INDIC  TO  WS-INDIC-AREA.
-
-           MOVE    SPACES   TO    ZMSAGE OF ZZTR01-O.
-      **   MOVE  SFLRRN OF SFLCTL-O TO SFLRCD OF SFLCTL-O.
-      **   MOVE  SFLRRN OF SFLCTL-O TO SFLRCD OF SFLCTL-O.
-
-       WRSFC-EXIT.   EXIT.
-
-       REWRITE-SFL-RECORD.
-           REWRITE SUBFILE DISPLAY-REC   FORMAT "ZZSF01"
-              INVALID KEY DISPLAY "PROBLEM IN SUBFILE REWRITING-P2"
-                 MOVE B"1"  TO  IN03 OF  WS-INDIC-AREA
-           END-REWRITE.
-       RWSFLR-EXIT.  EXIT.
-
-       INIT-ROUTINE.
-           MOVE ALL B"0"  TO  WS-INDIC-AREA.
-           INITIALIZE  ZZSF01-I  ZZSF01-O  ZZCT01-I  ZZCT01-O
-                       ZZTR01-O WS-VARIABLES
-              REPLACING NUMERIC BY ZEROS ALPHANUMERIC BY SPACES.
-           PERFORM  INITIALIZE-SFLCTL.
-
-           MOVE ZEROS  TO XWORDN OF ZZSF01-O.
-           MOVE LS-SWBCCD TO  XWBCCD OF CUSTS-RECORD.
-           MOVE "Y" TO RECORD-FOUND-CUSTS
-           READ  CUSTS-FILE
-                   INVALID KEY
-                       MOVE "N" TO RECORD-FOUND-CUSTS.
-
-           MOVE CUSNO  OF CUSTS-RECORD  TO  CUSNO OF CUSFL3-RECORD.
-           MOVE "Y" TO RECORD-FOUND-CUSFL3
-           READ  CUSFL3-FILE
-                   INVALID KEY
-                       MOVE "N" TO RECORD-FOUND-CUSFL3.
-
-           MOVE PERSON OF CUSTS-RECORD TO  PERSON OF SLMEN-RECORD
-           READ  SLMEN-FILE
-                   INVALID KEY
-                       MOVE ALL "-"  TO  PNAME OF SLMEN-RECORD.
-       INIT-EXIT.  EXIT.
-
-
-       CLOSE-FILES.
-               CLOSE   CUSTS-FILE
-                       DISPLAY-FILE
-                       SLMEN-FILE
-                       ORDSTS-FILE
-                       CUSFL3-FILE
-                       CONHDR-FILE
-                       CONHDRL1-FILE.
-
-       START-CUSTS-FILE.
-           MOVE "Y"  TO RECORD-FOUND-CUSTS.
-           START CUSTS-FILE KEY NOT < EXTERNALLY-DESCRIBED-KEY
-                 INVALID  MOVE "N" TO RECORD-FOUND-CUSTS.
-       SDTLF-EXIT.  EXIT.
-
-       READ-NEXT-CONHDRL1-FILE.
-           MOVE "Y"   TO RECORD-FOUND-CONHDRL1.
-           READ  CONHDRL1-FILE   NEXT RECORD
-              AT END
-                   MOVE "N"  TO  RECORD-FOUND-CONHDRL1
-                   GO RNDTLF-EXIT.
-           IF XWBCCD OF CONHDRL1-RECORD NOT = LS-SWBCCD
-               GO READ-NEXT-CONHDRL1-FILE
-           END-IF.
-       RNDTLF-EXIT. EXIT.
-
-       READ-CUSTS-FILE.
-           MOVE "Y"   TO RECORD-FOUND-CUSTS.
-           READ  CUSTS-FILE   INVALID
-                 MOVE "N"  TO  RECORD-FOUND-CUSTS.
-       RDTLF-EXIT. EXIT.
-
-       DISPLAY-SFLCTL-FILE.
-           SET SUBFILE-CTL TO TRUE.
-           SET SUBFILE-CLEAR TO TRUE.
-           WRITE  DISPLAY-REC  FORMAT "ZZTR01".
-           MOVE CORR WS-INDIC-AREA   TO  ZZCT01-O-INDIC.
-           PERFORM WRITE-READ-SFC    THRU  WRSFC-EXIT.
-           MOVE CORR ZZCT01-I-INDIC  TO  WS-INDIC-AREA.
-           SET SUBFILE-DSP TO TRUE.
-           SET SUBFILE-END TO TRUE.
-           SET SUBFILE-CLEAR-NOT TO TRUE.
-       DSFCF-EXIT.   EXIT.
-
-       MOVE-CONHDRL1-TO-SFL.
-           INITIALIZE  ZZSF01-O.
-      *                  REPLACING  ALPHANUMERIC BY SPACES
-      *                                   NUMERIC BY ZEROS.
-           MOVE XWORDN OF CONHDRL1-RECORD TO XWORDN OF ZZSF01-O.
-      *    MOVE XWCREF OF CONHDRL1-RECORD TO XWCREF OF ZZSF01-O.
-           MOVE XWCREF OF CONHDRL1-RECORD TO SCR-CUSREF OF ZZSF01-O.
-           MOVE XWDLDT OF CONHDRL1-RECORD TO XWDLDT OF ZZSF01-O.
-      *    MOVE XWSTAT OF CONHDRL1-RECORD TO XWSTAT OF ZZSF01-O.
-           MOVE XWSTAT OF CONHDRL1-RECORD TO SCR-STATUS OF ZZSF01-O.
-           MOVE XWTAMT OF CONHDRL1-RECORD TO XWTAMT OF ZZSF01-O.
-           MOVE PERSON OF CONHDRL1-RECORD TO PERSON OF ZZSF01-O.
-       MCTSFL-EXIT.  EXIT.
-
-       INITIALIZE-SFLCTL.
-           INITIALIZE ZZCT01-O.
-
-       CHGREC-ROUTINE.
-           MOVE SPACES TO CONHDR-FILE-STATUS.
-           MOVE INDIC-OFF  TO   IN34 OF ZZFT01-O-INDIC
-                                IN36 OF ZZFT01-O-INDIC
-                                IN37 OF ZZFT01-O-INDIC.
-           MOVE "UPDATE" TO ACTDSP OF ZZFT01-O.
-
-           MOVE CORR ZZSF01-I  TO  ZZFT01-O
-
-           MOVE XWORDN OF ZZSF01-I  TO  XWORDN OF CONHDR-RECORD.
-           MOVE "Y" TO RECORD-FOUND-CONHDR
-           READ CONHDR-FILE
-                   INVALID KEY
-                       MOVE "N" TO RECORD-FOUND-CONHDR
-                   NOT INVALID KEY
-                       MOVE CORR CONHDR-RECORD TO ZZFT01-O.
-
-           IF RECORD-FOUND-CONHDR = "N"
-              MOVE  "OES0115" TO MSGID
-              CALL "RTNMSGTEXT" USING  MSGID WS-ERRMSG
-              MOVE  WS-ERRMSG  TO  ZMSAGE  OF  ZZFT01-O
-           ELSE
-              IF CONHDR-FILE-STATUS NOT = "00"
-                IF CONHDR-FILE-STATUS = "9D"
-                   MOVE  "Y3U9999" TO  MSGID
-                   CALL "RTNMSGTEXT" USING  MSGID  WS-ERRMSG
-                ELSE
-                   MOVE  "OEM0004" TO  MSGID
-                   CALL "RTNMSGTEXT" USING  MSGID  WS-ERRMSG
-                   MOVE  WS-ERRMSG  TO  ZMSAGE  OF  ZZFT01-O
-                END-IF
-              ELSE
-      *         MOVE XWSTAT OF ZZSF01-I  TO  XWSTAT OF ORDSTS-RECORD
-                MOVE SCR-STATUS OF ZZSF01-I TO  XWSTAT OF ORDSTS-RECORD
-                MOVE "Y" TO RECORD-FOUND-ORDSTS
-                READ ORDSTS-FILE
-                    INVALID KEY
-                        MOVE "N" TO RECORD-FOUND-ORDSTS   END-READ
-                MOVE CORR STATUSR  TO ZZFT01-O
-                IF RECORD-FOUND-ORDSTS = "N"
-                  MOVE ALL "-"  TO  XWSDSC OF ZZFT01-O
-                END-IF
-
-                MOVE PERSON OF ZZSF01-I  TO  PERSON OF SLMEN-RECORD
-                MOVE "Y" TO RECORD-FOUND-SLMEN
-                READ SLMEN-FILE
-                    INVALID KEY
-                        MOVE "N" TO RECORD-FOUND-SLMEN    END-READ
-                MOVE CORR RSLMEN  TO  ZZFT01-O
-                IF RECORD-FOUND-SLMEN = "N"
-                  MOVE ALL "-"  TO  PNAME  OF ZZFT01-O
-                END-IF
-              END-IF
-           END-IF
-
-           PERFORM DSPSCN-ROUTINE  THRU  DSPSCN-EXIT.
-           IF WS-ERROR NOT = "Y"
-             MOVE "Y" TO RECORD-FOUND-CONHDR
-             READ CONHDR-FILE
-                   INVALID KEY
-                       MOVE "N" TO RECORD-FOUND-CONHDR
-             END-READ
-             IF RECORD-FOUND-CONHDR = "Y"
-                   AND CONHDR-FILE-STATUS = "00"
-                MOVE CORR ZZFT01-I  TO CONHDR-RECORD
-                REWRITE CONHDR-RECORD
-                     INVALID KEY
-                       MOVE "Update on CONHDR file Invalid.."
-                                              TO ZMSAGE OF ZZFT01-O
-                       WRITE DISPLAY-REC FORMAT IS "ZZTR01"
-                END-REWRITE
-             ELSE
-                MOVE "Record is not available for update.."
-                                              TO ZMSAGE  OF ZZFT01-O
-                WRITE DISPLAY-REC FORMAT IS "ZZTR01"
-             END-IF
-           END-IF.
-           IF NOT EXIT-KEY AND NOT CANCEL-KEY
-              MOVE CORR ZZFT01-I  TO  ZZCNF1-O
-              WRITE  DISPLAY-REC  FORMAT "ZZCNF1"
-              READ   DISPLAY-FILE  RECORD
-           END-IF.
-       CHGREC-EXIT. EXIT.
-
-       DSPREC-ROUTINE.
-           MOVE SPACES TO CONHDR-FILE-STATUS.
-           MOVE INDIC-ON   TO   IN34 OF ZZFT01-O-INDIC.
-           MOVE INDIC-OFF  TO   IN36 OF ZZFT01-O-INDIC
-                                IN37 OF ZZFT01-O-INDIC.
-           MOVE "DISPLAY" TO ACTDSP OF ZZFT01-O.
-
-           MOVE CORR ZZSF01-I  TO  ZZFT01-O
-
-           MOVE XWORDN OF ZZSF01-I  TO  XWORDN OF CONHDR-RECORD.
-           MOVE "Y" TO RECORD-FOUND-CONHDR
-           READ CONHDR-FILE
-                   INVALID KEY
-                       MOVE "N" TO RECORD-FOUND-CONHDR
-                   NOT INVALID KEY
-                       MOVE CORR CONHDR-RECORD TO ZZFT01-O.
-
-           IF RECORD-FOUND-CONHDR = "N"
-              MOVE  "OES0115" TO MSGID
-              CALL "RTNMSGTEXT" USING  MSGID WS-ERRMSG
-              MOVE  WS-ERRMSG  TO  ZMSAGE  OF  ZZFT01-O
-           ELSE
-              IF CONHDR-FILE-STATUS = "9D"
-                 MOVE  "Y3U9999" TO  MSGID
-                 CALL "RTNMSGTEXT" USING  MSGID  WS-ERRMSG
-              ELSE
-                 MOVE  "OEM0004" TO  MSGID
-                 CALL "RTNMSGTEXT" USING  MSGID  WS-ERRMSG
-      *-         MOVE  WS-ERRMSG  TO  ZMSAGE  OF  ZZFT01-O
-              END-IF
-      *       MOVE XWSTAT OF ZZSF01-I  TO  XWSTAT OF ORDSTS-RECORD
-              MOVE SCR-STATUS OF ZZSF01-I TO  XWSTAT OF ORDSTS-RECORD
-              MOVE "Y" TO RECORD-FOUND-ORDSTS
-              READ ORDSTS-FILE
-                    INVALID KEY
-                        MOVE "N" TO RECORD-FOUND-ORDSTS   END-READ
-              MOVE CORR STATUSR  TO ZZFT01-O
-              IF RECORD-FOUND-ORDSTS = "N"
-                MOVE ALL "-"  TO  XWSDSC OF ZZFT01-O
-              END-IF
-
-              MOVE PERSON OF ZZSF01-I  TO  PERSON OF SLMEN-RECORD
-              MOVE "Y" TO RECORD-FOUND-SLMEN
-              READ SLMEN-FILE
-                    INVALID KEY
-                        MOVE "N" TO RECORD-FOUND-SLMEN    END-READ
-              MOVE CORR RSLMEN  TO  ZZFT01-O
-              IF RECORD-FOUND-SLMEN = "N"
-                MOVE ALL "-"  TO  PNAME  OF ZZFT01-O
-              END-IF
-           END-IF
-
-           PERFORM DSPSCN-ROUTINE  THRU  DSPSCN-EXIT.
-       DSPREC-EXIT. EXIT.
-
-       DSPSCN-ROUTINE.
-           WRITE  DISPLAY-REC  FORMAT "ZZFT01".
-       DSPSCN-CONT.
-           READ   DISPLAY-FILE  RECORD.
-           MOVE CORR ZZFT01-I-INDIC  TO  WS-INDIC-AREA.
-
-           CALL "XBCCLMSG".
-           CANCEL "XBCCLMSG".
-
-           EVALUATE TRUE
-      *�Prompt
-      *       WHEN PROMPT-F4
-            WHEN IN04 OF ZZFT01-I IS EQUAL TO ONE
-               PERFORM  SRPROM-ROUTINE  THRU  SRPROM-EXIT
-
-      *�Lines
-              WHEN DTL-LINE
-                PERFORM ZLINES-ROUTINE  THRU  ZLINES-EXIT
-           END-EVALUATE.
-
-           IF EXIT-KEY OR CANCEL-KEY
-              GO DSPSCN-EXIT
-           END-IF.
-           IF CHANGE-MODE
-              PERFORM VALIDT-ROUTINE  THRU  VALIDT-EXIT
-              IF WS-ERROR = "Y"
-                GO DSPSCN-CONT
-              ELSE
-                GO DSPSCN-EXIT
-              END-IF
-           END-IF.
-           IF DSSEL OF ZZSF01-I = "4"
-                GO DSPSCN-EXIT
-           END-IF.
-           GO DSPSCN-CONT.
-       DSPSCN-EXIT. EXIT.
-
-       ZLINES-ROUTINE.
-           MOVE XWORDN OF ZZSF01-I  TO  XWORDN OF CONHDR-RECORD.
-           MOVE "Y" TO RECORD-FOUND-CONHDR
-           READ CONHDR-FILE
-                   INVALID KEY
-                       MOVE "N" TO RECORD-FOUND-CONHDR.
-           IF RECORD-FOUND-CONHDR = "Y"
-             CALL "CBCONDET"  USING XWORDN OF CONHDR-RECORD
-                                    XWBCCD OF CONHDR-RECORD
-                                    WS-XWG4TX
-             CANCEL "CBCONDET"
-           END-IF.
-       ZLINES-EXIT. EXIT.
-
-       VALIDT-ROUTINE.
-           MOVE SPACE TO WS-ERROR.
-           MOVE SPACE TO ZMSAGE OF ZZFT01-O.
-           MOVE INDIC-OFF  TO  IN40 OF ZZFT01-O-INDIC
-                               IN41 OF ZZFT01-O-INDIC
-                               IN42 OF ZZFT01-O-INDIC
-                               IN43 OF ZZFT01-O-INDIC.
-
-      * WHEN ADDING, CONTRACT MUST NOT BE ZERO
-           IF XWORDN OF ZZFT01-O = ZEROS
-              MOVE "Y" TO WS-ERROR
-              MOVE INDIC-ON TO IN40 OF ZZFT01-O-INDIC
-              MOVE "OEM0010" TO  MSGID
-              CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
-              GO VALIDT-EXIT
-           END-IF
-
-      * WHEN ADDING, CONTRACT MUST NOT EXIST
-           IF ADD-MODE
-              MOVE XWORDN OF ZZFT01-I  TO  XWORDN OF CONHDR-RECORD
-               MOVE "Y" TO RECORD-FOUND
-              START CONHDR-FILE KEY EQUAL EXTERNALLY-DESCRIBED-KEY
-                   INVALID KEY
-                      MOVE "N" TO RECORD-FOUND
-              END-START
-              IF RECORD-FOUND = "N"
-                MOVE INDIC-ON TO IN40 OF ZZFT01-O-INDIC
-                MOVE "Y2U0003" TO  MSGID
-                CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
-                GO VALIDT-EXIT
-              END-IF
-           END-IF
-
-      * CUSTOMER
-           MOVE LS-SWBCCD TO  XWBCCD OF CUSTS-RECORD.
-           MOVE "Y" TO RECORD-FOUND-CUSTS
-           READ CUSTS-FILE
-                   INVALID KEY
-                       MOVE "N" TO RECORD-FOUND-CUSTS.
-           IF RECORD-FOUND-CUSTS = "N"
-             MOVE "Y" TO WS-ERROR
-             MOVE INDIC-ON TO IN41 OF ZZFT01-O-INDIC
-             MOVE "OEM0002" TO  MSGID
-             CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
-             MOVE ALL "-"  TO  XWG4TX OF ZZFT01-O
-             GO VALIDT-EXIT
-           END-IF
-
-      * STATUS
-      *    MOVE XWSTAT OF ZZFT01-I  TO  XWSTAT OF ORDSTS-RECORD
-           MOVE SCR-STATUS OF ZZFT01-I TO  XWSTAT OF ORDSTS-RECORD
-           MOVE "Y" TO RECORD-FOUND-ORDSTS
-           READ ORDSTS-FILE
-               INVALID KEY
-                     MOVE "N" TO RECORD-FOUND-ORDSTS   END-READ
-           IF RECORD-FOUND-ORDSTS = "N"
-             MOVE "Y" TO WS-ERROR
-             MOVE INDIC-ON TO IN42 OF ZZFT01-O-INDIC
-             MOVE "OEM0019" TO  MSGID
-             CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
-             MOVE ALL "-"  TO  XWSDSC OF ZZFT01-O
-             GO VALIDT-EXIT
-           END-IF
-
-      * SALESMAN
-           MOVE PERSON OF ZZFT01-I  TO  PERSON OF SLMEN-RECORD.
-           MOVE "Y" TO RECORD-FOUND-SLMEN.
-           READ SLMEN-FILE
-                  INVALID KEY
-                       MOVE "N" TO RECORD-FOUND-SLMEN.
-           IF RECORD-FOUND-SLMEN = "N"
-             MOVE "Y" TO WS-ERROR
-             MOVE INDIC-ON TO IN43 OF ZZFT01-O-INDIC
-             MOVE "OEM0023" TO  MSGID
-             CALL "RTNMSGTEXT"  USING  MSGID  WS-ERRMSG
-             MOVE ALL "-"  TO  PNAME  OF ZZFT01-O
-             GO VALIDT-EXIT
-           END-IF.
-      *    GO VALIDT-ROUTINE.
-       VALIDT-EXIT. EXIT.
-
-       DELREC-ROUTINE.
-           MOVE INDIC-OFF  TO   IN36 OF ZZFT01-O-INDIC.
-           MOVE INDIC-ON   TO   IN34 OF ZZFT01-O-INDIC
-                                IN37 OF ZZFT01-O-INDIC.
-           MOVE "DELETE" TO ACTDSP OF ZZFT01-O.
-
-           MOVE CORR ZZSF01-I  TO  ZZFT01-O
-
-           MOVE SPACES TO CONHDR-FILE-STATUS.
-           MOVE XWORDN OF ZZSF01-I  TO  XWORDN OF CONHDR-RECORD.
-           MOVE "Y" TO RECORD-FOUND-CONHDR
-           READ CONHDR-FILE
-                   INVALID KEY
-                       MOVE "N" TO RECORD-FOUND-CONHDR
-                   NOT INVALID KEY
-                       MOVE CORR CONHDR-RECORD TO ZZFT01-O.
-
-           IF RECORD-FOUND-CONHDR = "N"
-              MOVE  "OES0115" TO MSGID
-              CALL "RTNMSGTEXT" USING  MSGID WS-ERRMSG
-              MOVE  WS-ERRMSG  TO  ZMSAGE  OF  ZZFT01-O
-           ELSE
-              IF CONHDR-FILE-STATUS = "9D"
-                 MOVE  "Y3U9999" TO  MSGID
-                 CALL "RTNMSGTEXT" USING  MSGID  WS-ERRMSG
-              ELSE
-                 MOVE  "OEM0004" TO  MSGID
-                 CALL "RTNMSGTEXT" USING  MSGID  WS-ERRMSG
-                 MOVE  WS-ERRMSG  TO  ZMSAGE  OF  ZZFT01-O
-              END-IF
-
-           END-IF
-
-           PERFORM DSPSCN-ROUTINE  THRU  DSPSCN-EXIT.
-
-           IF DELETE-F23
-              MOVE CORR ZZFT01-I  TO  ZZCNF1-O
-      ******* WRITE  DISPLAY-REC  FORMAT "ZZCNF1"
-      ******* READ   DISPLAY-FILE  RECORD
-              MOVE CORR ZZCNF1-I-INDIC  TO  WS-INDIC-AREA
-              DELETE CONHDR-FILE
-                  INVALID
-                      MOVE "Unable to delete CONHDR file.."
-                                    TO ZMSAGE OF ZZCNF1-O
-      ************    WRITE DISPLAY-REC FORMAT "ZZCNF1"
-              END-DELETE
-           END-IF.
-       DELREC-EXIT. EXIT.
-
-       SRPROM-ROUTINE.
-           EVALUATE TRUE
-              WHEN SFIELD OF ZZFT01-I = "XWBCCD"
-                 CALL "CUSTSSEL"  USING XWBCCD OF ZZFT01-I
-                                        XWG4TX OF ZZFT01-O
-                 CANCEL "CUSTSSEL"
-
-              WHEN SFIELD OF ZZFT01-I = "XWSTAT"
-                 CALL "ORDSTSEL"  USING SCR-STATUS OF ZZSF01-I
-                                        XWSDSC OF ZZFT01-O
-                 CANCEL "ORDSTSEL"
-
-              WHEN SFIELD OF ZZFT01-I = "PERSON"
-                 CALL "SLMENSEL"  USING PERSON OF ZZFT01-I
-                                        PNAME  OF ZZFT01-O
-                 CANCEL "SLMENSEL"
-
-           END-EVALUATE.
-       SRPROM-EXIT.  EXIT.
-
+       PROCESS DATETIME.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     CBCONHDR.
+       AUTHOR.         Databorough India.
+       DATE-WRITTEN.   20 MAR. 2009.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-AS400.
+       OBJECT-COMPUTER. IBM-AS400.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT DISPLAY-FILE
+               ASSIGN TO WORKSTATION-WCONHDRD
+               ORGANIZATION TRANSACTION
+               ACCESS MODE DYNAMIC
+               RELATIVE KEY RECNO
+               FILE STATUS IS SFL-STATUS
+               CONTROL-AREA SCRN-CONTROL.
+
+           SELECT CONHDR-FILE
+               ASSIGN TO DATABASE-CONHDR
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CONHDR-RECORD
+               FILE STATUS IS CONHDR-FILE-STATUS.
+
+           SELECT CONHDRL1-FILE
+               ASSIGN TO DATABASE-CONHDRL1
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CONHDRL1-RECORD
+                                      WITH DUPLICATES.
+
+           SELECT CUSTS-FILE
+               ASSIGN TO DATABASE-CUSTS
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSTS-RECORD.
+
+           SELECT SLMEN-FILE
+               ASSIGN TO DATABASE-SLMEN
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF SLMEN-RECORD
+                                      WITH DUPLICATES.
+
+           SELECT ORDSTS-FILE
+               ASSIGN TO DATABASE-ORDSTS
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF ORDSTS-RECORD.
+
+           SELECT CUSFL3-FILE
+               ASSIGN TO DATABASE-CUSFL3
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CUSFL3-RECORD.
+
+           SELECT CONHDRLOG-FILE
+               ASSIGN TO DATABASE-CONHDRLOG
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY
+                                      OF CONHDRLOG-RECORD
+                                      WITH DUPLICATES
+               FILE STATUS IS CONHDRLOG-FILE-STATUS.
+
+           SELECT CONHDRHS-FILE
+               ASSIGN TO DATABASE-CONHDRHS
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CONHDRHS-RECORD
+                                      WITH DUPLICATES
+               FILE STATUS IS CONHDRHS-FILE-STATUS.
+
+           SELECT STATRN-FILE
+               ASSIGN TO DATABASE-STATRN
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF STATRN-RECORD
+                                      WITH DUPLICATES
+               FILE STATUS IS STATRN-FILE-STATUS.
+
+           SELECT CONHDRL2-FILE
+               ASSIGN TO DATABASE-CONHDRL2
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CONHDRL2-RECORD
+                                      WITH DUPLICATES.
+
+           SELECT CONHDRL3-FILE
+               ASSIGN TO DATABASE-CONHDRL3
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CONHDRL3-RECORD
+                                      WITH DUPLICATES.
+
+           SELECT CONHDREX-FILE
+               ASSIGN TO DATABASE-CONHDREX
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS EXTERNALLY-DESCRIBED-KEY OF CONHDREX-RECORD
+                                      WITH DUPLICATES
+               FILE STATUS IS CONHDREX-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DISPLAY-FILE
+           LABEL RECORDS STANDARD.
+       01  DISPLAY-REC.
+           COPY  DDS-ALL-FORMATS  OF  WCONHDRD
+              REPLACING XWCREF BY SCR-CUSREF
+                        XWSTAT BY SCR-STATUS.
+
+       FD  CONHDR-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONHDR-RECORD.
+           COPY DDS-CONHDRR       OF  CONHDR.
+
+       FD  CONHDRL1-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONHDRL1-RECORD.
+           COPY DDS-CONHDRR       OF  CONHDRL1.
+
+       FD  CUSTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTS-RECORD.
+           COPY DDS-CUSTSR        OF  CUSTS.
+
+       FD  SLMEN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SLMEN-RECORD.
+           COPY DDS-RSLMEN        OF  SLMEN.
+
+       FD  ORDSTS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ORDSTS-RECORD.
+           COPY DDS-STATUSR       OF  ORDSTS.
+
+       FD  CUSFL3-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSFL3-RECORD.
+           COPY DDS-RCUSF         OF  CUSFL3.
+
+       FD  CONHDRLOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONHDRLOG-RECORD.
+           COPY DDS-CONHDRLOG     OF  CONHDRLOG.
+
+       FD  CONHDRHS-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONHDRHS-RECORD.
+           COPY DDS-CONHDRHS      OF  CONHDRHS.
+
+       FD  STATRN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  STATRN-RECORD.
+           COPY DDS-TRANSR        OF  STATRN.
+
+       FD  CONHDRL2-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONHDRL2-RECORD.
+           COPY DDS-CONHDRR       OF  CONHDRL2.
+
+       FD  CONHDRL3-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONHDRL3-RECORD.
+           COPY DDS-CONHDRR       OF  CONHDRL3.
+
+       FD  CONHDREX-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CONHDREX-RECORD.
+           COPY DDS-CONHDREX      OF  CONHDREX.
+
+       WORKING-STORAGE SECTION.
+       01  ONE                         PIC 1 VALUE B"1".
+       01  MSGID                       PIC X(7).
+       01  WS-ERRMSG                   PIC X(132).
+       01  WS-PAGENO                   PIC S9(2).
+       01  WS-NO-OF-PAGES              PIC S9(2) VALUE 2.
+       01  CONHDR-FILE-STATUS          PIC X(2) VALUE SPACES.
+       01  CONHDRLOG-FILE-STATUS       PIC X(2) VALUE SPACES.
+       01  CONHDRHS-FILE-STATUS        PIC X(2) VALUE SPACES.
+       01  STATRN-FILE-STATUS          PIC X(2) VALUE SPACES.
+       01  CONHDREX-FILE-STATUS        PIC X(2) VALUE SPACES.
+       01  WS-JOBUSER                  PIC X(10) VALUE SPACES.
+       01  WS-VARIABLES.
+           02  RECORD-FOUND-CONHDRHS   PIC X VALUE SPACES.
+           02  RECORD-FOUND-STATRN     PIC X VALUE SPACES.
+           02  WS-ERROR                PIC X   VALUE SPACE.
+           02  NO-ERR-SFL              PIC X   VALUE SPACE.
+           02  WS-STATUS               PIC X   VALUE SPACE.
+           02  RECNO                   PIC 99 VALUE 0.
+           02  RECORD-FOUND-SFL        PIC X VALUE SPACES.
+           02  RECORD-FOUND-CUSTS      PIC X VALUE SPACES.
+           02  RECORD-FOUND-SLMEN      PIC X VALUE SPACES.
+           02  RECORD-FOUND-ORDSTS     PIC X VALUE SPACES.
+           02  RECORD-FOUND            PIC X VALUE SPACES.
+           02  RECORD-PROCESS          PIC X VALUE SPACES.
+           02  RECORD-FOUND-CUSFL3     PIC X VALUE SPACES.
+           02  RECORD-FOUND-CONHDR     PIC X VALUE SPACES.
+           02  RECORD-FOUND-CONHDRL1   PIC X VALUE SPACES.
+           02  WS-SFL-PAGE-FULL        PIC X VALUE SPACE.
+           02  WS-FIRST-XWORDN         PIC 9(07) VALUE 0.
+           02  WS-LAST-XWORDN          PIC 9(07) VALUE 0.
+           02  WS-PRIOR-XWORDN         PIC 9(07) VALUE 0.
+           02  WS-BLOCK-XWORDN         PIC 9(07) VALUE 0.
+           02  WS-BLOCK-COUNT          PIC 99    VALUE 0.
+           02  WS-NET-TAMT             PIC S9(09)V99 VALUE 0.
+       01  WS-XWG4TX                   PIC X(40).
+
+       01  WS-FLAGS.
+           02  SFL-STATUS PIC XX.
+              88 SFL-FULL VALUE "9M".
+           02  INDIC-ON      PIC 1 VALUE B"1".
+           02  INDIC-OFF     PIC 1 VALUE B"0".
+
+       01  WS-CONSTANTS.
+           02  MAX-SFL-RECORDS  PIC 99 VALUE 50.
+           02  NEW-LINES        PIC 99 VALUE 5.
+
+      *01  WS-NEW-CONSTANTS.
+      *    02  NEW-SFL-RECORDS  PIC 99 VALUE 50.
+
+       01  WS-OPR-SWITCH.
+           02  OPR-SW1                  PIC 1  VALUE B"0".
+               88  CHANGE-MODE          VALUE B"1".
+               88  CHANGE-MODE-OFF      VALUE B"0".
+           02  OPR-SW2                  PIC 1  VALUE B"0".
+               88  ADDING-MODE          VALUE B"1".
+               88  ADDING-MODE-OFF      VALUE B"0".
+
+       01  WS-INDIC-AREA.
+           02  IN03                    PIC 1  INDIC 03.
+               88  EXIT-KEY            VALUE B"1".
+           02  IN04                    PIC 1  INDIC 04.
+               88  PROMPT-F4           VALUE B"1".
+           02  IN06                    PIC 1  INDIC 06.
+               88  ADD-MODE            VALUE B"1".
+           02  IN07                    PIC 1  INDIC 07.
+               88  DTL-LINE            VALUE B"1".
+           02  IN12                    PIC 1  INDIC 12.
+               88  CANCEL-KEY          VALUE B"1".
+           02  IN23                    PIC 1  INDIC 23.
+               88  DELETE-F23          VALUE B"1".
+           02  IN24                    PIC 1  INDIC 24.
+               88  RESTORE-KEY         VALUE B"1".
+           02  IN25                    PIC 1  INDIC 25.
+               88  ROLLUP-KEY          VALUE B"1".
+           02  IN26                    PIC 1  INDIC 26.
+               88  ROLLDOWN-KEY        VALUE B"1".
+           02  IN31                    PIC 1  INDIC 31.
+               88  SUBFILE-END         VALUE B"1".
+           02  IN71                    PIC 1  INDIC 71.
+               88  SUBFILE-DSP         VALUE B"1".
+           02  IN72                    PIC 1  INDIC 72.
+               88  SUBFILE-CTL         VALUE B"1".
+           02  IN74                    PIC 1  INDIC 74.
+               88  SUBFILE-CLEAR       VALUE B"1".
+               88  SUBFILE-CLEAR-NOT   VALUE B"0".
+
+       01  SCRN-CONTROL.
+           02 FUNCT       PIC XX.
+           02 DEVICEFILE  PIC X(10).
+           02 RECFORMAT   PIC X(10).
+
+       LINKAGE SECTION.
+       01  LS-SWBCCD                   PIC X(11).
+       01  LS-SWTYPE                   PIC X(01).
+           88  LS-BY-CUSTOMER          VALUE "C".
+           88  LS-BY-SALESMAN          VALUE "S".
+           88  LS-BY-STATUS            VALUE "T".
+
+
+       PROCEDURE DIVISION
+                  USING LS-SWBCCD LS-SWTYPE.
+
+       MAIN-PROCESSING.
+
+           OPEN  INPUT  SLMEN-FILE
+                        ORDSTS-FILE
+                        CUSFL3-FILE
+                        CUSTS-FILE
+                        CONHDRL1-FILE
+                        CONHDRL2-FILE
+                        CONHDRL3-FILE
+                        STATRN-FILE
+                  I-O   CONHDR-FILE
+                        CONHDRLOG-FILE
+                        CONHDRHS-FILE
+                        CONHDREX-FILE
+                        DISPLAY-FILE.
+
+           PERFORM INIT-ROUTINE  THRU  INIT-EXIT.
+           PERFORM PROCESS-ROUTINE   THRU  PR-EXIT
+                       UNTIL  EXIT-KEY.
+
+       PROGRAM-EXIT.
+           PERFORM CLOSE-FILES.
+           STOP RUN.
+
+       PROCESS-ROUTINE.
+           PERFORM   DISPLAY-SFLCTL-FILE     THRU   DSFCF-EXIT.
+           EVALUATE  TRUE
+           WHEN  EXIT-KEY
+                 CONTINUE
+           WHEN  CANCEL-KEY
+                 PERFORM INITIALIZE-SFLCTL
+           WHEN  ROLLUP-KEY
+                      PERFORM  LOAD-FORWARD-FILE
+                                THRU  LFMSTF-EXIT
+           WHEN  ROLLDOWN-KEY
+                      PERFORM  LOAD-BACKWARD-FILE
+                                 THRU  LBMSTF-EXIT
+           WHEN  ADD-MODE
+                      PERFORM  ADDREC-ROUTINE
+                                THRU  ADDREC-EXIT
+           WHEN  RESTORE-KEY  AND  LS-BY-CUSTOMER
+                      PERFORM  RESTORE-ROUTINE
+                                THRU  RESTORE-EXIT
+           WHEN  RESTORE-KEY
+                 MOVE  "Restore only available browsing by customer."
+                                             TO ZMSAGE OF ZZTR01-O
+           WHEN  OTHER
+                 PERFORM BUILD-SUBFILE  THRU  BSFL-EXIT
+      *    WHEN  OTHER
+      *          PERFORM LOAD-RECORDS  THRU  LRCD-EXIT
+           END-EVALUATE.
+       PR-EXIT. EXIT.
+
+       LOAD-FORWARD-FILE.
+           MOVE  0  TO  RECNO.
+           IF  RECORD-FOUND-CONHDRL1 = "Y"
+               PERFORM  CREATE-SFL-FILE    THRU    CSFLF-EXIT
+           END-IF.
+           IF  RECNO > 0
+              INITIALIZE  ZZCT01-O
+              MOVE CORR CUSTSR TO ZZCT01-O
+              MOVE CORR RSLMEN TO ZZCT01-O
+              MOVE CORR RCUSF  TO ZZCT01-O
+              MOVE PERSON OF CUSTS-RECORD TO  PERCUS OF ZZCT01-O
+              MOVE PNAME OF SLMEN-RECORD  TO  SNAME OF ZZCT01-O
+              MOVE "CBCONHDR" TO ZZPGM OF ZZCT01-O
+              PERFORM DISPLAY-SUBFILE  THRU  DSFL-EXIT
+                            UNTIL  EXIT-KEY OR CANCEL-KEY
+           ELSE
+              MOVE  "No Records are available."  TO ZMSAGE OF ZZTR01-O
+           END-IF.
+       LFMSTF-EXIT. EXIT.
+
+       LOAD-BACKWARD-FILE.
+           IF  WS-FIRST-XWORDN = ZEROS
+               MOVE  "No Records are available."  TO ZMSAGE OF ZZTR01-O
+               GO  LBMSTF-EXIT.
+
+           PERFORM  START-CONTRACT-SRC  THRU  STCSRC-EXIT.
+           IF  RECORD-FOUND-CONHDRL1 = "N"
+               GO LBMSTF-EXIT.
+
+           IF  XWORDN OF CONHDRL1-RECORD = WS-FIRST-XWORDN
+               MOVE  "This is the first page."  TO ZMSAGE OF ZZTR01-O
+               GO LBMSTF-EXIT.
+
+      * REPLAY FORWARD FROM THE TOP OF THIS CUSTOMER'S BLOCK, TRACKING
+      * THE START-OF-PAGE KEY ONE BLOCK BEHIND THE CURRENTLY
+      * DISPLAYED PAGE, SO WE KNOW WHERE TO REPOSITION.
+           MOVE  XWORDN OF CONHDRL1-RECORD  TO  WS-BLOCK-XWORDN.
+           MOVE  ZEROS                      TO  WS-PRIOR-XWORDN.
+           MOVE  1                          TO  WS-BLOCK-COUNT.
+           PERFORM  FIND-PRIOR-PAGE-START  THRU  FPPST-EXIT
+                    UNTIL  XWORDN OF CONHDRL1-RECORD = WS-FIRST-XWORDN
+                       OR  RECORD-FOUND-CONHDRL1 = "N".
+
+           PERFORM  START-CONTRACT-SRC  THRU  STCSRC-EXIT.
+           IF  RECORD-FOUND-CONHDRL1 = "N"
+               GO LBMSTF-EXIT.
+           PERFORM  ADVANCE-TO-PRIOR-PAGE  THRU  ADVPP-EXIT
+                    UNTIL  XWORDN OF CONHDRL1-RECORD = WS-PRIOR-XWORDN
+                       OR  RECORD-FOUND-CONHDRL1 = "N".
+
+           MOVE  0  TO  RECNO.
+           IF  RECORD-FOUND-CONHDRL1 = "Y"
+               PERFORM  CREATE-SFL-FILE    THRU    CSFLF-EXIT
+           END-IF.
+           IF  RECNO > 0
+              INITIALIZE  ZZCT01-O
+              MOVE CORR CUSTSR TO ZZCT01-O
+              MOVE CORR RSLMEN TO ZZCT01-O
+              MOVE CORR RCUSF  TO ZZCT01-O
+              MOVE PERSON OF CUSTS-RECORD TO  PERCUS OF ZZCT01-O
+              MOVE PNAME OF SLMEN-RECORD  TO  SNAME OF ZZCT01-O
+              MOVE "CBCONHDR" TO ZZPGM OF ZZCT01-O
+              PERFORM DISPLAY-SUBFILE  THRU  DSFL-EXIT
+                            UNTIL  EXIT-KEY OR CANCEL-KEY
+           ELSE
+              MOVE  "No Records are available."  TO ZMSAGE OF ZZTR01-O
+           END-IF.
+       LBMSTF-EXIT.  EXIT.
+
+       FIND-PRIOR-PAGE-START.
+           PERFORM  READ-NEXT-CONHDRL1-FILE  THRU  RNDTLF-EXIT.
+           IF  RECORD-FOUND-CONHDRL1 = "Y"
+               ADD  1  TO  WS-BLOCK-COUNT
+      * BLOCK SIZE MUST MATCH FILL-SFL-FILE'S ACTUAL PER-PAGE COUNT
+      * (MAX-SFL-RECORDS + 1 ROWS, SINCE ITS OWN GUARD ALLOWS RECNO TO
+      * REACH MAX-SFL-RECORDS BEFORE STOPPING), OR THIS REPLAY MISJUDGES
+      * WHERE EACH FORWARD PAGE ACTUALLY STARTED.
+               IF  WS-BLOCK-COUNT > MAX-SFL-RECORDS + 1
+                   MOVE  WS-BLOCK-XWORDN            TO  WS-PRIOR-XWORDN
+                   MOVE  XWORDN OF CONHDRL1-RECORD  TO  WS-BLOCK-XWORDN
+                   MOVE  1                          TO  WS-BLOCK-COUNT
+               END-IF
+           END-IF.
+       FPPST-EXIT.  EXIT.
+
+       ADVANCE-TO-PRIOR-PAGE.
+           PERFORM  READ-NEXT-CONHDRL1-FILE  THRU  RNDTLF-EXIT.
+       ADVPP-EXIT.  EXIT.
+
+      * POSITION AND READ THE FIRST RECORD OF THE CONTRACT LIST,
+      * WHICHEVER LOGICAL FILE IS IN PLAY FOR THIS INVOCATION - BY
+      * CUSTOMER (CONHDRL1), BY SALESMAN (CONHDRL2), OR BY STATUS
+      * (CONHDRL3).  THE RESULT IS ALWAYS STAGED IN CONHDRL1-RECORD SO
+      * THE REST OF THE PAGING LOGIC DOES NOT NEED TO KNOW WHICH
+      * SOURCE IS ACTIVE.
+       START-CONTRACT-SRC.
+           MOVE "Y" TO RECORD-FOUND-CONHDRL1.
+           EVALUATE  TRUE
+             WHEN  LS-BY-SALESMAN
+               MOVE LS-SWBCCD (1:5)  TO  PERSON OF CONHDRL2-RECORD
+               START CONHDRL2-FILE  KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                            OF CONHDRL2-RECORD
+                       INVALID KEY
+                           MOVE "N"  TO  RECORD-FOUND-CONHDRL1
+               END-START
+               IF  RECORD-FOUND-CONHDRL1 = "Y"
+                   READ  CONHDRL2-FILE  NEXT RECORD
+                           AT END
+                               MOVE "N"  TO  RECORD-FOUND-CONHDRL1
+                   END-READ
+               END-IF
+               IF  RECORD-FOUND-CONHDRL1 = "Y"
+                   MOVE XWORDN OF CONHDRL2-RECORD  TO  XWORDN OF
+                                                        CONHDRL1-RECORD
+                   MOVE XWBCCD OF CONHDRL2-RECORD  TO  XWBCCD OF
+                                                        CONHDRL1-RECORD
+                   MOVE XWCREF OF CONHDRL2-RECORD  TO  XWCREF OF
+                                                        CONHDRL1-RECORD
+                   MOVE XWDLDT OF CONHDRL2-RECORD  TO  XWDLDT OF
+                                                        CONHDRL1-RECORD
+                   MOVE XWSTAT OF CONHDRL2-RECORD  TO  XWSTAT OF
+                                                        CONHDRL1-RECORD
+                   MOVE XWTAMT OF CONHDRL2-RECORD  TO  XWTAMT OF
+                                                        CONHDRL1-RECORD
+                   MOVE PERSON OF CONHDRL2-RECORD  TO  PERSON OF
+                                                        CONHDRL1-RECORD
+               END-IF
+             WHEN  LS-BY-STATUS
+               MOVE LS-SWBCCD (1:2)  TO  XWSTAT OF CONHDRL3-RECORD
+               START CONHDRL3-FILE  KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                            OF CONHDRL3-RECORD
+                       INVALID KEY
+                           MOVE "N"  TO  RECORD-FOUND-CONHDRL1
+               END-START
+               IF  RECORD-FOUND-CONHDRL1 = "Y"
+                   READ  CONHDRL3-FILE  NEXT RECORD
+                           AT END
+                               MOVE "N"  TO  RECORD-FOUND-CONHDRL1
+                   END-READ
+               END-IF
+               IF  RECORD-FOUND-CONHDRL1 = "Y"
+                   MOVE XWORDN OF CONHDRL3-RECORD  TO  XWORDN OF
+                                                        CONHDRL1-RECORD
+                   MOVE XWBCCD OF CONHDRL3-RECORD  TO  XWBCCD OF
+                                                        CONHDRL1-RECORD
+                   MOVE XWCREF OF CONHDRL3-RECORD  TO  XWCREF OF
+                                                        CONHDRL1-RECORD
+                   MOVE XWDLDT OF CONHDRL3-RECORD  TO  XWDLDT OF
+                                                        CONHDRL1-RECORD
+                   MOVE XWSTAT OF CONHDRL3-RECORD  TO  XWSTAT OF
+                                                        CONHDRL1-RECORD
+                   MOVE XWTAMT OF CONHDRL3-RECORD  TO  XWTAMT OF
+                                                        CONHDRL1-RECORD
+                   MOVE PERSON OF CONHDRL3-RECORD  TO  PERSON OF
+                                                        CONHDRL1-RECORD
+               END-IF
+             WHEN  OTHER
+               MOVE LS-SWBCCD  TO  XWBCCD OF CONHDRL1-RECORD
+               START CONHDRL1-FILE  KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                            OF CONHDRL1-RECORD
+                       INVALID KEY
+                           MOVE "N"  TO  RECORD-FOUND-CONHDRL1
+               END-START
+               IF  RECORD-FOUND-CONHDRL1 = "Y"
+                   READ  CONHDRL1-FILE  NEXT RECORD
+                           AT END
+                               MOVE "N"  TO  RECORD-FOUND-CONHDRL1
+                   END-READ
+               END-IF
+           END-EVALUATE.
+       STCSRC-EXIT.  EXIT.
+
+       BUILD-SUBFILE.
+           MOVE 0 TO RECNO.
+           PERFORM  START-CONTRACT-SRC  THRU  STCSRC-EXIT.
+
+           IF  RECORD-FOUND-CONHDRL1 = "Y"
+               PERFORM CREATE-SFL-FILE    THRU    CSFLF-EXIT
+           ELSE
+               MOVE  "No Records are available."  TO ZMSAGE OF ZZTR01-O
+               GO BSFL-EXIT
+           END-IF.
+           IF  RECNO > 0
+              INITIALIZE  ZZCT01-O
+              MOVE CORR CUSTSR TO ZZCT01-O
+              MOVE CORR RSLMEN TO ZZCT01-O
+              MOVE CORR RCUSF  TO ZZCT01-O
+              MOVE PERSON OF CUSTS-RECORD TO  PERCUS OF ZZCT01-O
+              MOVE PNAME OF SLMEN-RECORD  TO  SNAME OF ZZCT01-O
+              MOVE "CBCONHDR" TO ZZPGM OF ZZCT01-O
+              PERFORM DISPLAY-SUBFILE  THRU  DSFL-EXIT
+                            UNTIL  EXIT-KEY OR CANCEL-KEY
+           END-IF.
+      ***  MOVE INDIC-OFF TO IN03  OF WS-INDIC-AREA.
+       BSFL-EXIT.  EXIT.
+
+       CREATE-SFL-FILE.
+           MOVE  0  TO  RECNO.
+           MOVE  SPACES  TO  WS-STATUS.
+           MOVE  SPACE   TO  WS-SFL-PAGE-FULL.
+           PERFORM  FILL-SFL-FILE     THRU   FSFLF-EXIT
+                    UNTIL  RECORD-FOUND-CONHDRL1 = "N"
+                       OR  WS-SFL-PAGE-FULL = "Y".
+       CSFLF-EXIT.   EXIT.
+
+       FILL-SFL-FILE.
+           IF  RECNO > MAX-SFL-RECORDS
+               MOVE "Y"   TO  WS-SFL-PAGE-FULL
+               GO  FSFLF-EXIT.
+           PERFORM  MOVE-CONHDRL1-TO-SFL      THRU   MCTSFL-EXIT.
+           IF  RECNO = 0
+               MOVE  XWORDN OF CONHDRL1-RECORD  TO  WS-FIRST-XWORDN
+           END-IF.
+           MOVE  XWORDN OF CONHDRL1-RECORD  TO  WS-LAST-XWORDN.
+           ADD  1  TO  RECNO
+           PERFORM   WRITE-SUBFILE-RECORD     THRU   WSFLR-EXIT.
+           PERFORM   READ-NEXT-CONHDRL1-FILE  THRU   RNDTLF-EXIT.
+       FSFLF-EXIT. EXIT.
+
+       DISPLAY-SUBFILE.
+           MOVE CORR WS-INDIC-AREA TO ZZCT01-O-INDIC.
+           PERFORM    WRITE-READ-SFC      THRU    WRSFC-EXIT.
+      **   MOVE CORR ZZCT01-I-INDIC  TO  WS-INDIC-AREA.
+      **   MOVE CORR ZZCT02-I-INDIC  TO  WS-INDIC-AREA.
+           MOVE  0  TO   RECNO.
+           MOVE "Y" TO   RECORD-FOUND-SFL  NO-ERR-SFL.
+           EVALUATE  TRUE
+             WHEN EXIT-KEY
+                CONTINUE
+             WHEN CANCEL-KEY
+                CONTINUE
+             WHEN OTHER
+                PERFORM PROCESS-SUBFILE-RECORD  THRU  PSFLR-EXIT
+                          UNTIL  RECORD-FOUND-SFL = "N"
+                PERFORM  SFL-ACTION-ROUTINE  THRU  SFLACTR-EXIT
+           END-EVALUATE.
+       DSFL-EXIT.   EXIT.
+
+       PROCESS-SUBFILE-RECORD.
+           PERFORM READ-NEXT-SFL-FILE   THRU   RNSFLF-EXIT.
+           IF  RECORD-FOUND-SFL = "N"
+               GO PSFLR-EXIT.
+           EVALUATE  TRUE
+             WHEN  DSSEL OF ZZSF01-I = "2"
+               SET CHANGE-MODE TO TRUE
+               PERFORM CHGREC-ROUTINE  THRU  CHGREC-EXIT
+             WHEN  DSCPY OF ZZSF01-I = "3"
+               SET ADD-MODE TO TRUE
+               SET ADDING-MODE TO TRUE
+               PERFORM CPYREC-ROUTINE  THRU  CPYREC-EXIT
+             WHEN  DSSEL OF ZZSF01-I = "4"
+               PERFORM DELREC-ROUTINE  THRU  DELREC-EXIT
+             WHEN  DSSEL OF ZZSF01-I = "5"
+               PERFORM DSPREC-ROUTINE  THRU  DSPREC-EXIT
+             WHEN  DSSEL OF ZZSF01-I = "7"
+               MOVE SPACES TO WS-XWG4TX
+               PERFORM ZLINES-ROUTINE  THRU  ZLINES-EXIT
+           END-EVALUATE.
+           MOVE  SPACES TO DSSEL OF ZZSF01-I.
+           PERFORM REWRITE-SFL-RECORD   THRU    RWSFLR-EXIT.
+       PSFLR-EXIT.   EXIT.
+
+       SFL-ACTION-ROUTINE.
+           MOVE  SPACES   TO    NO-ERR-SFL.
+      *    IF INQUIRY-MODE     GO  SFLACTP-EXIT.
+       SFLACTR-EXIT.  EXIT.
+
+       READ-MODIFIED-SFL-FILE.
+      *    READ SUBFILE DISPLAY-FILE NEXT MODIFIED RECORD INTO ZZSF01-I
+           READ SUBFILE DISPLAY-FILE NEXT MODIFIED RECORD
+                FORMAT "ZZSF01" AT END
+                MOVE "N" TO RECORD-FOUND-SFL
+                GO RMSFLF-EXIT.
+           MOVE  CORR  ZZSF01-I   TO   ZZSF01-O.
+       RMSFLF-EXIT.  EXIT.
+
+       WRITE-SUBFILE-RECORD.
+           WRITE SUBFILE DISPLAY-REC  FORMAT "ZZSF01"
+                 INVALID KEY
+                      DISPLAY "PROBLEM IN SUBFILE WRITING-P1 ".
+           INITIALIZE  ZZSF01-O  REPLACING ALPHANUMERIC BY SPACES
+                                        NUMERIC BY ZEROS.
+       WSFLR-EXIT.  EXIT.
+
+       READ-NEXT-SFL-FILE.
+           ADD 1 TO RECNO.
+           MOVE "Y" TO RECORD-FOUND-SFL.
+      *    READ SUBFILE DISPLAY-FILE INTO ZZSF01-I FORMAT "ZZSF01"
+           READ SUBFILE DISPLAY-FILE FORMAT "ZZSF01"
+             INVALID MOVE "N" TO RECORD-FOUND-SFL
+                     GO RNSFLF-EXIT.
+      *****MOVE CORR ZZSF01-I     TO   ZZSF01-O.
+       RNSFLF-EXIT.   EXIT.
+
+       WRITE-READ-SFC.
+           IF SHWREC  OF ZZCT01-O  = 0
+             MOVE  1  TO   SHWREC  OF  ZZCT01-O.
+           WRITE  DISPLAY-REC  FORMAT "ZZCT01".
+           IF IN74 OF ZZCT01-O-INDIC = INDIC-OFF
+             READ   DISPLAY-FILE  RECORD
+           END-IF
+           MOVE CORR ZZCT01-I-INDIC  TO  WS-INDIC-AREA.
+
+           MOVE    SPACES   TO    ZMSAGE OF ZZTR01-O.
+      **   MOVE  SFLRRN OF SFLCTL-O TO SFLRCD OF SFLCTL-O.
+      **   MOVE  SFLRRN OF SFLCTL-O TO SFLRCD OF SFLCTL-O.
+
+       WRSFC-EXIT.   EXIT.
+
+       REWRITE-SFL-RECORD.
+           REWRITE SUBFILE DISPLAY-REC   FORMAT "ZZSF01"
+              INVALID KEY DISPLAY "PROBLEM IN SUBFILE REWRITING-P2"
+                 MOVE B"1"  TO  IN03 OF  WS-INDIC-AREA
+           END-REWRITE.
+       RWSFLR-EXIT.  EXIT.
+
+       INIT-ROUTINE.
+           MOVE ALL B"0"  TO  WS-INDIC-AREA.
+           INITIALIZE  ZZSF01-I  ZZSF01-O  ZZCT01-I  ZZCT01-O
+                       ZZTR01-O WS-VARIABLES
+              REPLACING NUMERIC BY ZEROS ALPHANUMERIC BY SPACES.
+           PERFORM  INITIALIZE-SFLCTL.
+
+           MOVE ZEROS  TO XWORDN OF ZZSF01-O.
+
+      * THE SUBFILE MAY BE LAUNCHED POSITIONED BY CUSTOMER (THE
+      * ORIGINAL BEHAVIOUR), BY SALESMAN, OR BY CONTRACT STATUS - SEE
+      * LS-SWTYPE.  THE HEADER LINE IS BUILT FROM WHICHEVER LOOKUP
+      * MATCHES THE SELECTED VIEW.
+           EVALUATE  TRUE
+             WHEN  LS-BY-SALESMAN
+               MOVE "N" TO RECORD-FOUND-CUSTS  RECORD-FOUND-CUSFL3
+               MOVE LS-SWBCCD (1:5)  TO  PERSON OF SLMEN-RECORD
+               READ  SLMEN-FILE
+                       INVALID KEY
+                           MOVE ALL "-"  TO  PNAME OF SLMEN-RECORD
+               END-READ
+             WHEN  LS-BY-STATUS
+               MOVE "N" TO RECORD-FOUND-CUSTS  RECORD-FOUND-CUSFL3
+               MOVE LS-SWBCCD (1:2)  TO  XWSTAT OF ORDSTS-RECORD
+               READ  ORDSTS-FILE
+                       INVALID KEY
+                           MOVE ALL "-"  TO  XWSDSC OF ORDSTS-RECORD
+               END-READ
+               MOVE XWSDSC OF ORDSTS-RECORD  TO  PNAME OF SLMEN-RECORD
+             WHEN  OTHER
+               MOVE LS-SWBCCD TO  XWBCCD OF CUSTS-RECORD
+               MOVE "Y" TO RECORD-FOUND-CUSTS
+               READ  CUSTS-FILE
+                       INVALID KEY
+                           MOVE "N" TO RECORD-FOUND-CUSTS
+               END-READ
+
+               MOVE CUSNO  OF CUSTS-RECORD  TO  CUSNO OF CUSFL3-RECORD
+               MOVE "Y" TO RECORD-FOUND-CUSFL3
+               READ  CUSFL3-FILE
+                       INVALID KEY
+                           MOVE "N" TO RECORD-FOUND-CUSFL3
+               END-READ
+
+               MOVE PERSON OF CUSTS-RECORD TO  PERSON OF SLMEN-RECORD
+               READ  SLMEN-FILE
+                       INVALID KEY
+                           MOVE ALL "-"  TO  PNAME OF SLMEN-RECORD
+               END-READ
+           END-EVALUATE.
+       INIT-EXIT.  EXIT.
+
+
+       CLOSE-FILES.
+               CLOSE   CUSTS-FILE
+                       DISPLAY-FILE
+                       SLMEN-FILE
+                       ORDSTS-FILE
+                       CUSFL3-FILE
+                       CONHDR-FILE
+                       CONHDRL1-FILE
+                       CONHDRL2-FILE
+                       CONHDRL3-FILE
+                       CONHDRLOG-FILE
+                       CONHDRHS-FILE
+                       CONHDREX-FILE
+                       STATRN-FILE.
+
+       START-CUSTS-FILE.
+           MOVE "Y"  TO RECORD-FOUND-CUSTS.
+           START CUSTS-FILE KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                      OF CUSTS-RECORD
+                 INVALID  MOVE "N" TO RECORD-FOUND-CUSTS.
+       SDTLF-EXIT.  EXIT.
+
+       READ-NEXT-CONHDRL1-FILE.
+           MOVE "Y"   TO RECORD-FOUND-CONHDRL1.
+           EVALUATE  TRUE
+             WHEN  LS-BY-SALESMAN
+               READ  CONHDRL2-FILE   NEXT RECORD
+                  AT END
+                       MOVE "N"  TO  RECORD-FOUND-CONHDRL1
+                       GO RNDTLF-EXIT
+               END-READ
+               IF PERSON OF CONHDRL2-RECORD NOT = LS-SWBCCD (1:5)
+                   GO READ-NEXT-CONHDRL1-FILE
+               END-IF
+               MOVE XWORDN OF CONHDRL2-RECORD  TO  XWORDN OF
+                                                    CONHDRL1-RECORD
+               MOVE XWBCCD OF CONHDRL2-RECORD  TO  XWBCCD OF
+                                                    CONHDRL1-RECORD
+               MOVE XWCREF OF CONHDRL2-RECORD  TO  XWCREF OF
+                                                    CONHDRL1-RECORD
+               MOVE XWDLDT OF CONHDRL2-RECORD  TO  XWDLDT OF
+                                                    CONHDRL1-RECORD
+               MOVE XWSTAT OF CONHDRL2-RECORD  TO  XWSTAT OF
+                                                    CONHDRL1-RECORD
+               MOVE XWTAMT OF CONHDRL2-RECORD  TO  XWTAMT OF
+                                                    CONHDRL1-RECORD
+               MOVE PERSON OF CONHDRL2-RECORD  TO  PERSON OF
+                                                    CONHDRL1-RECORD
+             WHEN  LS-BY-STATUS
+               READ  CONHDRL3-FILE   NEXT RECORD
+                  AT END
+                       MOVE "N"  TO  RECORD-FOUND-CONHDRL1
+                       GO RNDTLF-EXIT
+               END-READ
+               IF XWSTAT OF CONHDRL3-RECORD NOT = LS-SWBCCD (1:2)
+                   GO READ-NEXT-CONHDRL1-FILE
+               END-IF
+               MOVE XWORDN OF CONHDRL3-RECORD  TO  XWORDN OF
+                                                    CONHDRL1-RECORD
+               MOVE XWBCCD OF CONHDRL3-RECORD  TO  XWBCCD OF
+                                                    CONHDRL1-RECORD
+               MOVE XWCREF OF CONHDRL3-RECORD  TO  XWCREF OF
+                                                    CONHDRL1-RECORD
+               MOVE XWDLDT OF CONHDRL3-RECORD  TO  XWDLDT OF
+                                                    CONHDRL1-RECORD
+               MOVE XWSTAT OF CONHDRL3-RECORD  TO  XWSTAT OF
+                                                    CONHDRL1-RECORD
+               MOVE XWTAMT OF CONHDRL3-RECORD  TO  XWTAMT OF
+                                                    CONHDRL1-RECORD
+               MOVE PERSON OF CONHDRL3-RECORD  TO  PERSON OF
+                                                    CONHDRL1-RECORD
+             WHEN  OTHER
+               READ  CONHDRL1-FILE   NEXT RECORD
+                  AT END
+                       MOVE "N"  TO  RECORD-FOUND-CONHDRL1
+                       GO RNDTLF-EXIT
+               END-READ
+               IF XWBCCD OF CONHDRL1-RECORD NOT = LS-SWBCCD
+                   GO READ-NEXT-CONHDRL1-FILE
+               END-IF
+           END-EVALUATE.
+       RNDTLF-EXIT. EXIT.
+
+       READ-CUSTS-FILE.
+           MOVE "Y"   TO RECORD-FOUND-CUSTS.
+           READ  CUSTS-FILE   INVALID
+                 MOVE "N"  TO  RECORD-FOUND-CUSTS.
+       RDTLF-EXIT. EXIT.
+
+       DISPLAY-SFLCTL-FILE.
+           SET SUBFILE-CTL TO TRUE.
+           SET SUBFILE-CLEAR TO TRUE.
+           WRITE  DISPLAY-REC  FORMAT "ZZTR01".
+           MOVE CORR WS-INDIC-AREA   TO  ZZCT01-O-INDIC.
+           PERFORM WRITE-READ-SFC    THRU  WRSFC-EXIT.
+           MOVE CORR ZZCT01-I-INDIC  TO  WS-INDIC-AREA.
+           SET SUBFILE-DSP TO TRUE.
+           SET SUBFILE-END TO TRUE.
+           SET SUBFILE-CLEAR-NOT TO TRUE.
+       DSFCF-EXIT.   EXIT.
+
+       MOVE-CONHDRL1-TO-SFL.
+           INITIALIZE  ZZSF01-O.
+      *                  REPLACING  ALPHANUMERIC BY SPACES
+      *                                   NUMERIC BY ZEROS.
+           MOVE XWORDN OF CONHDRL1-RECORD TO XWORDN OF ZZSF01-O.
+      *    MOVE XWCREF OF CONHDRL1-RECORD TO XWCREF OF ZZSF01-O.
+           MOVE XWCREF OF CONHDRL1-RECORD TO SCR-CUSREF OF ZZSF01-O.
+           MOVE XWDLDT OF CONHDRL1-RECORD TO XWDLDT OF ZZSF01-O.
+      *    MOVE XWSTAT OF CONHDRL1-RECORD TO XWSTAT OF ZZSF01-O.
+           MOVE XWSTAT OF CONHDRL1-RECORD TO SCR-STATUS OF ZZSF01-O.
+           MOVE XWTAMT OF CONHDRL1-RECORD TO XWTAMT OF ZZSF01-O.
+           MOVE PERSON OF CONHDRL1-RECORD TO PERSON OF ZZSF01-O.
+       MCTSFL-EXIT.  EXIT.
+
+       INITIALIZE-SFLCTL.
+           INITIALIZE ZZCT01-O.
+
+       CAPTURE-LOG-OLD-VALUES.
+           MOVE XWBCCD OF CONHDR-RECORD  TO  OLD-XWBCCD.
+           MOVE XWCREF OF CONHDR-RECORD  TO  OLD-XWCREF.
+           MOVE XWDLDT OF CONHDR-RECORD  TO  OLD-XWDLDT.
+           MOVE XWSTAT OF CONHDR-RECORD  TO  OLD-XWSTAT.
+           MOVE XWTAMT OF CONHDR-RECORD  TO  OLD-XWTAMT.
+           MOVE PERSON OF CONHDR-RECORD  TO  OLD-PERSON.
+       CAPOLD-EXIT. EXIT.
+
+       STAMP-LOG-HEADER.
+           MOVE XWORDN OF CONHDR-RECORD  TO  XWORDN OF
+                                              CONHDRLOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO LOGTS.
+           CALL "RTVJOBUSR" USING LOGUSER.
+       STLGH-EXIT. EXIT.
+
+       LOG-CONHDR-CHANGE.
+           MOVE SPACES TO CONHDRLOG-FILE-STATUS.
+           PERFORM STAMP-LOG-HEADER  THRU  STLGH-EXIT.
+           MOVE "C"                        TO  LOGACT.
+           MOVE XWBCCD OF CONHDR-RECORD  TO  NEW-XWBCCD.
+           MOVE XWCREF OF CONHDR-RECORD  TO  NEW-XWCREF.
+           MOVE XWDLDT OF CONHDR-RECORD  TO  NEW-XWDLDT.
+           MOVE XWSTAT OF CONHDR-RECORD  TO  NEW-XWSTAT.
+           MOVE XWTAMT OF CONHDR-RECORD  TO  NEW-XWTAMT.
+           MOVE PERSON OF CONHDR-RECORD  TO  NEW-PERSON.
+           WRITE CONHDRLOG-RECORD
+                 INVALID KEY
+                     CONTINUE
+           END-WRITE.
+           IF CONHDRLOG-FILE-STATUS NOT = "00"
+              MOVE "OEM0004" TO  MSGID
+              PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+              MOVE  WS-ERRMSG  TO  ZMSAGE  OF  ZZFT01-O
+           END-IF.
+       LOGCHG-EXIT. EXIT.
+
+       LOG-CONHDR-DELETE.
+           MOVE SPACES TO CONHDRLOG-FILE-STATUS.
+           PERFORM STAMP-LOG-HEADER  THRU  STLGH-EXIT.
+           MOVE "D"                        TO  LOGACT.
+           MOVE SPACES                     TO  NEW-XWBCCD NEW-XWCREF
+                                                NEW-XWSTAT NEW-PERSON.
+           MOVE ZEROS                      TO  NEW-XWDLDT NEW-XWTAMT.
+           WRITE CONHDRLOG-RECORD
+                 INVALID KEY
+                     CONTINUE
+           END-WRITE.
+           IF CONHDRLOG-FILE-STATUS NOT = "00"
+              MOVE "OEM0004" TO  MSGID
+              PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+              MOVE  WS-ERRMSG  TO  ZMSAGE  OF  ZZFT01-O
+           END-IF.
+       LOGDEL-EXIT. EXIT.
+
+      * EVERY RTNMSGTEXT CALL IN THIS PROGRAM ROUTES THROUGH HERE SO
+      * THE MESSAGE IS ALSO APPENDED TO CONHDREX, THE EXCEPTION LOG -
+      * OTHERWISE AN ERROR IS ONLY EVER SEEN ON-SCREEN AND THEN GONE.
+       RTNMSGTEXT-AND-LOG.
+           CALL "RTNMSGTEXT" USING  MSGID  WS-ERRMSG.
+           PERFORM LOG-EXCEPTION  THRU  LOGEXC-EXIT.
+       RTNLOG-EXIT. EXIT.
+
+       LOG-EXCEPTION.
+           MOVE SPACES TO CONHDREX-FILE-STATUS.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO EXTS.
+           MOVE XWORDN OF ZZFT01-O  TO  XWORDN OF CONHDREX-RECORD.
+           MOVE XWBCCD OF ZZFT01-O  TO  XWBCCD OF CONHDREX-RECORD.
+           MOVE MSGID                       TO  EXMSGID.
+           MOVE WS-ERRMSG                   TO  EXMSGTXT.
+           CALL "RTVJOBUSR" USING EXUSER.
+           WRITE CONHDREX-RECORD
+                 INVALID KEY
+                     CONTINUE
+           END-WRITE.
+      * THIS PARAGRAPH IS CALLED BY RTNMSGTEXT-AND-LOG, SO A FAILURE
+      * HERE CANNOT ROUTE BACK THROUGH RTNMSGTEXT-AND-LOG WITHOUT
+      * RECURSING - FALL BACK TO A CONSOLE DISPLAY LIKE THE SUBFILE
+      * I/O PROBLEMS ELSEWHERE IN THIS PROGRAM.
+           IF CONHDREX-FILE-STATUS NOT = "00"
+              DISPLAY "PROBLEM WRITING CONHDREX EXCEPTION LOG"
+           END-IF.
+       LOGEXC-EXIT. EXIT.
+
+       ARCHIVE-CONHDR-HISTORY.
+           MOVE SPACES TO CONHDRHS-FILE-STATUS.
+           MOVE XWBCCD OF CONHDR-RECORD  TO  XWBCCD OF CONHDRHS-RECORD.
+           MOVE XWORDN OF CONHDR-RECORD  TO  XWORDN OF CONHDRHS-RECORD.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO DELTS.
+           CALL "RTVJOBUSR" USING DELUSER.
+           MOVE XWCREF OF CONHDR-RECORD  TO  XWCREF OF CONHDRHS-RECORD.
+           MOVE XWDLDT OF CONHDR-RECORD  TO  XWDLDT OF CONHDRHS-RECORD.
+           MOVE XWSTAT OF CONHDR-RECORD  TO  XWSTAT OF CONHDRHS-RECORD.
+           MOVE XWTAMT OF CONHDR-RECORD  TO  XWTAMT OF CONHDRHS-RECORD.
+           MOVE PERSON OF CONHDR-RECORD  TO  PERSON OF CONHDRHS-RECORD.
+           WRITE CONHDRHS-RECORD
+                 INVALID KEY
+                     CONTINUE
+           END-WRITE.
+           IF CONHDRHS-FILE-STATUS NOT = "00"
+              MOVE "OEM0004" TO  MSGID
+              PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+              MOVE  WS-ERRMSG  TO  ZMSAGE  OF  ZZFT01-O
+           END-IF.
+       ARCHV-EXIT. EXIT.
+
+       READ-NEXT-CONHDRHS-FILE.
+           MOVE "Y"   TO RECORD-FOUND-CONHDRHS.
+           READ  CONHDRHS-FILE   NEXT RECORD
+              AT END
+                   MOVE "N"  TO  RECORD-FOUND-CONHDRHS
+                   GO RNCHHS-EXIT.
+           IF XWBCCD OF CONHDRHS-RECORD NOT = LS-SWBCCD
+               GO READ-NEXT-CONHDRHS-FILE
+           END-IF.
+       RNCHHS-EXIT. EXIT.
+
+       MOVE-CONHDRHS-TO-SCREEN.
+           INITIALIZE  ZZFT01-O.
+           MOVE "RESTORE"                  TO  ACTDSP OF ZZFT01-O.
+           MOVE XWORDN OF CONHDRHS-RECORD  TO  XWORDN OF ZZFT01-O.
+           MOVE XWBCCD OF CONHDRHS-RECORD  TO  XWBCCD OF ZZFT01-O.
+           MOVE XWCREF OF CONHDRHS-RECORD  TO  SCR-CUSREF OF ZZFT01-O.
+           MOVE XWDLDT OF CONHDRHS-RECORD  TO  XWDLDT OF ZZFT01-O.
+           MOVE XWSTAT OF CONHDRHS-RECORD  TO  SCR-STATUS OF ZZFT01-O.
+           MOVE XWTAMT OF CONHDRHS-RECORD  TO  XWTAMT OF ZZFT01-O.
+           MOVE PERSON OF CONHDRHS-RECORD  TO  PERSON OF ZZFT01-O.
+       MCHTSC-EXIT. EXIT.
+
+       RESTORE-ROUTINE.
+           MOVE LS-SWBCCD  TO  XWBCCD OF CONHDRHS-RECORD.
+           MOVE ZEROS      TO  XWORDN OF CONHDRHS-RECORD.
+           MOVE ZEROS      TO  DELTS.
+           START CONHDRHS-FILE  KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                              OF CONHDRHS-RECORD
+                   INVALID KEY
+                       MOVE "N"  TO  RECORD-FOUND-CONHDRHS
+                       GO RESTORE-NONE.
+           PERFORM READ-NEXT-CONHDRHS-FILE  THRU  RNCHHS-EXIT.
+           IF RECORD-FOUND-CONHDRHS = "N"
+               GO RESTORE-NONE.
+           PERFORM MOVE-CONHDRHS-TO-SCREEN  THRU  MCHTSC-EXIT.
+           PERFORM RESTORE-DSPSCN-ROUTINE   THRU  RDSPSCN-EXIT
+                       UNTIL  EXIT-KEY OR CANCEL-KEY
+                                         OR RECORD-FOUND-CONHDRHS = "N".
+           GO RESTORE-EXIT.
+       RESTORE-NONE.
+           MOVE  "No deleted contracts are available."
+                                             TO ZMSAGE OF ZZTR01-O.
+       RESTORE-EXIT. EXIT.
+
+       RESTORE-DSPSCN-ROUTINE.
+           WRITE  DISPLAY-REC  FORMAT "ZZFT01".
+           READ   DISPLAY-FILE  RECORD.
+           MOVE CORR ZZFT01-I-INDIC  TO  WS-INDIC-AREA.
+           IF EXIT-KEY OR CANCEL-KEY
+              GO RDSPSCN-EXIT
+           END-IF.
+           IF RESTORE-KEY
+              MOVE CORR ZZFT01-I  TO  CONHDR-RECORD
+              MOVE SCR-CUSREF OF ZZFT01-I  TO  XWCREF OF CONHDR-RECORD
+              MOVE SCR-STATUS OF ZZFT01-I  TO  XWSTAT OF CONHDR-RECORD
+              MOVE "Y"  TO  RECORD-FOUND-CONHDR
+              WRITE  CONHDR-RECORD
+                   INVALID KEY
+                       MOVE "N"  TO  RECORD-FOUND-CONHDR
+              END-WRITE
+              IF RECORD-FOUND-CONHDR = "Y"
+                 DELETE  CONHDRHS-FILE
+                       INVALID
+                           CONTINUE
+                 END-DELETE
+                 MOVE  "Contract restored to CONHDR file."
+                                          TO ZMSAGE OF ZZFT01-O
+              ELSE
+                 MOVE  "Contract already exists - restore not done.."
+                                          TO ZMSAGE OF ZZFT01-O
+              END-IF
+              GO RDSPSCN-EXIT
+           END-IF.
+           IF ROLLUP-KEY
+              PERFORM READ-NEXT-CONHDRHS-FILE  THRU  RNCHHS-EXIT
+              IF RECORD-FOUND-CONHDRHS = "Y"
+                 PERFORM MOVE-CONHDRHS-TO-SCREEN  THRU  MCHTSC-EXIT
+              ELSE
+                 MOVE  "No more deleted contracts for this customer."
+                                          TO ZMSAGE OF ZZFT01-O
+              END-IF
+           END-IF.
+       RDSPSCN-EXIT. EXIT.
+
+       CHGREC-ROUTINE.
+           MOVE SPACES TO CONHDR-FILE-STATUS.
+           MOVE INDIC-OFF  TO   IN34 OF ZZFT01-O-INDIC
+                                IN36 OF ZZFT01-O-INDIC
+                                IN37 OF ZZFT01-O-INDIC.
+           MOVE "UPDATE" TO ACTDSP OF ZZFT01-O.
+
+           MOVE CORR ZZSF01-I  TO  ZZFT01-O
+
+           MOVE XWORDN OF ZZSF01-I  TO  XWORDN OF CONHDR-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CONHDR
+           READ CONHDR-FILE
+                   INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-CONHDR
+                   NOT INVALID KEY
+                       MOVE CORR CONHDR-RECORD TO ZZFT01-O.
+
+           IF RECORD-FOUND-CONHDR = "N"
+              MOVE  "OES0115" TO MSGID
+              PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+              MOVE  WS-ERRMSG  TO  ZMSAGE  OF  ZZFT01-O
+           ELSE
+              IF CONHDR-FILE-STATUS NOT = "00"
+                IF CONHDR-FILE-STATUS = "9D"
+                   MOVE  "Y3U9999" TO  MSGID
+                   PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+                ELSE
+                   MOVE  "OEM0004" TO  MSGID
+                   PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+                   MOVE  WS-ERRMSG  TO  ZMSAGE  OF  ZZFT01-O
+                END-IF
+              ELSE
+      *         MOVE XWSTAT OF ZZSF01-I  TO  XWSTAT OF ORDSTS-RECORD
+                MOVE SCR-STATUS OF ZZSF01-I TO  XWSTAT OF ORDSTS-RECORD
+                MOVE "Y" TO RECORD-FOUND-ORDSTS
+                READ ORDSTS-FILE
+                    INVALID KEY
+                        MOVE "N" TO RECORD-FOUND-ORDSTS   END-READ
+                MOVE CORR STATUSR  TO ZZFT01-O
+                IF RECORD-FOUND-ORDSTS = "N"
+                  MOVE ALL "-"  TO  XWSDSC OF ZZFT01-O
+                END-IF
+
+                MOVE PERSON OF ZZSF01-I  TO  PERSON OF SLMEN-RECORD
+                MOVE "Y" TO RECORD-FOUND-SLMEN
+                READ SLMEN-FILE
+                    INVALID KEY
+                        MOVE "N" TO RECORD-FOUND-SLMEN    END-READ
+                MOVE CORR RSLMEN  TO  ZZFT01-O
+                IF RECORD-FOUND-SLMEN = "N"
+                  MOVE ALL "-"  TO  PNAME  OF ZZFT01-O
+                END-IF
+              END-IF
+           END-IF
+
+           PERFORM DSPSCN-ROUTINE  THRU  DSPSCN-EXIT.
+           IF WS-ERROR NOT = "Y"
+             MOVE "Y" TO RECORD-FOUND-CONHDR
+             READ CONHDR-FILE
+                   INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-CONHDR
+             END-READ
+             IF RECORD-FOUND-CONHDR = "Y"
+                   AND CONHDR-FILE-STATUS = "00"
+                PERFORM CAPTURE-LOG-OLD-VALUES  THRU  CAPOLD-EXIT
+                MOVE CORR ZZFT01-I  TO CONHDR-RECORD
+                MOVE SCR-CUSREF OF ZZFT01-I  TO  XWCREF OF CONHDR-RECORD
+                MOVE SCR-STATUS OF ZZFT01-I  TO  XWSTAT OF CONHDR-RECORD
+                REWRITE CONHDR-RECORD
+                     INVALID KEY
+                       MOVE "Update on CONHDR file Invalid.."
+                                              TO ZMSAGE OF ZZFT01-O
+                       WRITE DISPLAY-REC FORMAT IS "ZZTR01"
+                     NOT INVALID KEY
+                       PERFORM LOG-CONHDR-CHANGE  THRU  LOGCHG-EXIT
+                END-REWRITE
+             ELSE
+                MOVE "Record is not available for update.."
+                                              TO ZMSAGE  OF ZZFT01-O
+                WRITE DISPLAY-REC FORMAT IS "ZZTR01"
+             END-IF
+           END-IF.
+           IF NOT EXIT-KEY AND NOT CANCEL-KEY
+              MOVE CORR ZZFT01-I  TO  ZZCNF1-O
+              WRITE  DISPLAY-REC  FORMAT "ZZCNF1"
+              READ   DISPLAY-FILE  RECORD
+           END-IF.
+           SET CHANGE-MODE-OFF  TO  TRUE.
+       CHGREC-EXIT. EXIT.
+
+       CPYREC-ROUTINE.
+           MOVE SPACES TO CONHDR-FILE-STATUS.
+           MOVE INDIC-OFF  TO   IN34 OF ZZFT01-O-INDIC
+                                IN36 OF ZZFT01-O-INDIC
+                                IN37 OF ZZFT01-O-INDIC.
+           MOVE "ADD" TO ACTDSP OF ZZFT01-O.
+
+           MOVE CORR ZZSF01-I  TO  ZZFT01-O
+
+           MOVE XWORDN OF ZZSF01-I  TO  XWORDN OF CONHDR-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CONHDR
+           READ CONHDR-FILE
+                   INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-CONHDR
+                   NOT INVALID KEY
+                       MOVE CORR CONHDR-RECORD TO ZZFT01-O.
+
+           IF RECORD-FOUND-CONHDR = "N"
+              MOVE  "OES0115" TO MSGID
+              PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+              MOVE  WS-ERRMSG  TO  ZMSAGE  OF  ZZFT01-O
+           ELSE
+      * START THE NEW CONTRACT FROM THE COPIED ROW'S CUSTOMER
+      * REF/DELIVERY DATE/AMOUNT/SALESMAN/STATUS, BUT LEAVE THE
+      * ORDER NUMBER BLANK FOR THE OPERATOR TO KEY.  THE CUSTOMER IS
+      * ONLY DEFAULTED FROM LS-SWBCCD WHEN THE LIST WAS LAUNCHED BY
+      * CUSTOMER - OTHERWISE LEAVE THE COPIED ROW'S OWN CUSTOMER.
+              MOVE ZEROS      TO  XWORDN OF ZZFT01-O
+              IF LS-BY-CUSTOMER
+                  MOVE LS-SWBCCD  TO  XWBCCD OF ZZFT01-O
+              END-IF
+
+              MOVE SCR-STATUS OF ZZSF01-I TO  XWSTAT OF ORDSTS-RECORD
+              MOVE "Y" TO RECORD-FOUND-ORDSTS
+              READ ORDSTS-FILE
+                    INVALID KEY
+                        MOVE "N" TO RECORD-FOUND-ORDSTS   END-READ
+              MOVE CORR STATUSR  TO ZZFT01-O
+              IF RECORD-FOUND-ORDSTS = "N"
+                MOVE ALL "-"  TO  XWSDSC OF ZZFT01-O
+              END-IF
+
+              MOVE PERSON OF ZZSF01-I  TO  PERSON OF SLMEN-RECORD
+              MOVE "Y" TO RECORD-FOUND-SLMEN
+              READ SLMEN-FILE
+                    INVALID KEY
+                        MOVE "N" TO RECORD-FOUND-SLMEN    END-READ
+              MOVE CORR RSLMEN  TO  ZZFT01-O
+              IF RECORD-FOUND-SLMEN = "N"
+                MOVE ALL "-"  TO  PNAME  OF ZZFT01-O
+              END-IF
+           END-IF
+
+           PERFORM DSPSCN-ROUTINE  THRU  DSPSCN-EXIT.
+           IF RECORD-FOUND-CONHDR = "Y"  AND  WS-ERROR NOT = "Y"
+             IF NOT EXIT-KEY AND NOT CANCEL-KEY
+                MOVE CORR ZZFT01-I  TO CONHDR-RECORD
+                MOVE SCR-CUSREF OF ZZFT01-I  TO  XWCREF OF CONHDR-RECORD
+                MOVE SCR-STATUS OF ZZFT01-I  TO  XWSTAT OF CONHDR-RECORD
+                WRITE CONHDR-RECORD
+                     INVALID KEY
+                       MOVE "Add to CONHDR file Invalid.."
+                                              TO ZMSAGE OF ZZFT01-O
+                       WRITE DISPLAY-REC FORMAT IS "ZZTR01"
+                END-WRITE
+             END-IF
+           END-IF.
+           IF NOT EXIT-KEY AND NOT CANCEL-KEY
+             IF RECORD-FOUND-CONHDR = "Y"
+                MOVE CORR ZZFT01-I  TO  ZZCNF1-O
+                WRITE  DISPLAY-REC  FORMAT "ZZCNF1"
+                READ   DISPLAY-FILE  RECORD
+             END-IF
+           END-IF.
+           SET ADDING-MODE-OFF  TO  TRUE.
+       CPYREC-EXIT. EXIT.
+
+       ADDREC-ROUTINE.
+           SET ADDING-MODE TO TRUE.
+           MOVE SPACES TO CONHDR-FILE-STATUS.
+           INITIALIZE  ZZFT01-O  REPLACING ALPHANUMERIC BY SPACES
+                                       NUMERIC BY ZEROS.
+           MOVE INDIC-OFF  TO   IN34 OF ZZFT01-O-INDIC
+                                IN36 OF ZZFT01-O-INDIC
+                                IN37 OF ZZFT01-O-INDIC.
+           MOVE "ADD" TO ACTDSP OF ZZFT01-O.
+           IF LS-BY-CUSTOMER
+               MOVE LS-SWBCCD  TO  XWBCCD OF ZZFT01-O
+           END-IF.
+           MOVE "Y" TO RECORD-FOUND-CONHDR.
+
+           PERFORM DSPSCN-ROUTINE  THRU  DSPSCN-EXIT.
+           IF WS-ERROR NOT = "Y"
+             IF NOT EXIT-KEY AND NOT CANCEL-KEY
+                MOVE CORR ZZFT01-I  TO CONHDR-RECORD
+                MOVE SCR-CUSREF OF ZZFT01-I  TO  XWCREF OF CONHDR-RECORD
+                MOVE SCR-STATUS OF ZZFT01-I  TO  XWSTAT OF CONHDR-RECORD
+                WRITE CONHDR-RECORD
+                     INVALID KEY
+                       MOVE "Add to CONHDR file Invalid.."
+                                              TO ZMSAGE OF ZZFT01-O
+                       WRITE DISPLAY-REC FORMAT IS "ZZTR01"
+                END-WRITE
+             END-IF
+           END-IF.
+           IF NOT EXIT-KEY AND NOT CANCEL-KEY
+             IF WS-ERROR NOT = "Y"
+                MOVE CORR ZZFT01-I  TO  ZZCNF1-O
+                WRITE  DISPLAY-REC  FORMAT "ZZCNF1"
+                READ   DISPLAY-FILE  RECORD
+             END-IF
+           END-IF.
+           SET ADDING-MODE-OFF  TO  TRUE.
+       ADDREC-EXIT. EXIT.
+
+       DSPREC-ROUTINE.
+           MOVE SPACES TO CONHDR-FILE-STATUS.
+           MOVE INDIC-ON   TO   IN34 OF ZZFT01-O-INDIC.
+           MOVE INDIC-OFF  TO   IN36 OF ZZFT01-O-INDIC
+                                IN37 OF ZZFT01-O-INDIC.
+           MOVE "DISPLAY" TO ACTDSP OF ZZFT01-O.
+
+           MOVE CORR ZZSF01-I  TO  ZZFT01-O
+
+           MOVE XWORDN OF ZZSF01-I  TO  XWORDN OF CONHDR-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CONHDR
+           READ CONHDR-FILE
+                   INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-CONHDR
+                   NOT INVALID KEY
+                       MOVE CORR CONHDR-RECORD TO ZZFT01-O.
+
+           IF RECORD-FOUND-CONHDR = "N"
+              MOVE  "OES0115" TO MSGID
+              PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+              MOVE  WS-ERRMSG  TO  ZMSAGE  OF  ZZFT01-O
+           ELSE
+              IF CONHDR-FILE-STATUS = "9D"
+                 MOVE  "Y3U9999" TO  MSGID
+                 PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+              ELSE
+                 MOVE  "OEM0004" TO  MSGID
+                 PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+      *-         MOVE  WS-ERRMSG  TO  ZMSAGE  OF  ZZFT01-O
+              END-IF
+      *       MOVE XWSTAT OF ZZSF01-I  TO  XWSTAT OF ORDSTS-RECORD
+              MOVE SCR-STATUS OF ZZSF01-I TO  XWSTAT OF ORDSTS-RECORD
+              MOVE "Y" TO RECORD-FOUND-ORDSTS
+              READ ORDSTS-FILE
+                    INVALID KEY
+                        MOVE "N" TO RECORD-FOUND-ORDSTS   END-READ
+              MOVE CORR STATUSR  TO ZZFT01-O
+              IF RECORD-FOUND-ORDSTS = "N"
+                MOVE ALL "-"  TO  XWSDSC OF ZZFT01-O
+              END-IF
+
+              MOVE PERSON OF ZZSF01-I  TO  PERSON OF SLMEN-RECORD
+              MOVE "Y" TO RECORD-FOUND-SLMEN
+              READ SLMEN-FILE
+                    INVALID KEY
+                        MOVE "N" TO RECORD-FOUND-SLMEN    END-READ
+              MOVE CORR RSLMEN  TO  ZZFT01-O
+              IF RECORD-FOUND-SLMEN = "N"
+                MOVE ALL "-"  TO  PNAME  OF ZZFT01-O
+              END-IF
+           END-IF
+
+           PERFORM DSPSCN-ROUTINE  THRU  DSPSCN-EXIT.
+       DSPREC-EXIT. EXIT.
+
+       DSPSCN-ROUTINE.
+           WRITE  DISPLAY-REC  FORMAT "ZZFT01".
+       DSPSCN-CONT.
+           READ   DISPLAY-FILE  RECORD.
+           MOVE CORR ZZFT01-I-INDIC  TO  WS-INDIC-AREA.
+
+           CALL "XBCCLMSG".
+           CANCEL "XBCCLMSG".
+
+           EVALUATE TRUE
+      *�Prompt
+      *       WHEN PROMPT-F4
+            WHEN IN04 OF ZZFT01-I IS EQUAL TO ONE
+               PERFORM  SRPROM-ROUTINE  THRU  SRPROM-EXIT
+
+      *�Lines
+              WHEN DTL-LINE
+                PERFORM ZLINES-ROUTINE  THRU  ZLINES-EXIT
+           END-EVALUATE.
+
+           IF EXIT-KEY OR CANCEL-KEY
+              GO DSPSCN-EXIT
+           END-IF.
+           IF CHANGE-MODE OR ADDING-MODE
+              PERFORM VALIDT-ROUTINE  THRU  VALIDT-EXIT
+              IF WS-ERROR = "Y"
+                GO DSPSCN-CONT
+              ELSE
+                GO DSPSCN-EXIT
+              END-IF
+           END-IF.
+           IF DSSEL OF ZZSF01-I = "4"
+                GO DSPSCN-EXIT
+           END-IF.
+           GO DSPSCN-CONT.
+       DSPSCN-EXIT. EXIT.
+
+       ZLINES-ROUTINE.
+           MOVE XWORDN OF ZZSF01-I  TO  XWORDN OF CONHDR-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CONHDR
+           READ CONHDR-FILE
+                   INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-CONHDR.
+           IF RECORD-FOUND-CONHDR = "Y"
+             CALL "CBCONDET"  USING XWORDN OF CONHDR-RECORD
+                                    XWBCCD OF CONHDR-RECORD
+                                    WS-XWG4TX
+             CANCEL "CBCONDET"
+           END-IF.
+       ZLINES-EXIT. EXIT.
+
+       VALIDT-ROUTINE.
+           MOVE SPACE TO WS-ERROR.
+           MOVE SPACE TO ZMSAGE OF ZZFT01-O.
+           MOVE INDIC-OFF  TO  IN40 OF ZZFT01-O-INDIC
+                               IN41 OF ZZFT01-O-INDIC
+                               IN42 OF ZZFT01-O-INDIC
+                               IN43 OF ZZFT01-O-INDIC.
+
+      * WHEN ADDING, CONTRACT MUST NOT BE ZERO
+           IF XWORDN OF ZZFT01-O = ZEROS
+              MOVE "Y" TO WS-ERROR
+              MOVE INDIC-ON TO IN40 OF ZZFT01-O-INDIC
+              MOVE "OEM0010" TO  MSGID
+              PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+              GO VALIDT-EXIT
+           END-IF
+
+      * WHEN ADDING, CONTRACT MUST NOT EXIST
+           IF ADDING-MODE
+              MOVE XWORDN OF ZZFT01-I  TO  XWORDN OF CONHDR-RECORD
+               MOVE "Y" TO RECORD-FOUND
+              START CONHDR-FILE KEY EQUAL EXTERNALLY-DESCRIBED-KEY
+                                      OF CONHDR-RECORD
+                   INVALID KEY
+                      MOVE "N" TO RECORD-FOUND
+              END-START
+              IF RECORD-FOUND = "N"
+                MOVE INDIC-ON TO IN40 OF ZZFT01-O-INDIC
+                MOVE "Y2U0003" TO  MSGID
+                PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+                GO VALIDT-EXIT
+              END-IF
+           END-IF
+
+      * CUSTOMER
+           MOVE XWBCCD OF ZZFT01-I  TO  XWBCCD OF CUSTS-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CUSTS
+           READ CUSTS-FILE
+                   INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-CUSTS.
+           IF RECORD-FOUND-CUSTS = "N"
+             MOVE "Y" TO WS-ERROR
+             MOVE INDIC-ON TO IN41 OF ZZFT01-O-INDIC
+             MOVE "OEM0002" TO  MSGID
+             PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+             MOVE ALL "-"  TO  XWG4TX OF ZZFT01-O
+             GO VALIDT-EXIT
+           END-IF
+
+      * STATUS
+      *    MOVE XWSTAT OF ZZFT01-I  TO  XWSTAT OF ORDSTS-RECORD
+           MOVE SCR-STATUS OF ZZFT01-I TO  XWSTAT OF ORDSTS-RECORD
+           MOVE "Y" TO RECORD-FOUND-ORDSTS
+           READ ORDSTS-FILE
+               INVALID KEY
+                     MOVE "N" TO RECORD-FOUND-ORDSTS   END-READ
+           IF RECORD-FOUND-ORDSTS = "N"
+             MOVE "Y" TO WS-ERROR
+             MOVE INDIC-ON TO IN42 OF ZZFT01-O-INDIC
+             MOVE "OEM0019" TO  MSGID
+             PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+             MOVE ALL "-"  TO  XWSDSC OF ZZFT01-O
+             GO VALIDT-EXIT
+           END-IF
+
+      * STATUS TRANSITION - ON AN UPDATE, THE NEWLY KEYED STATUS MUST
+      * BE A LEGAL NEXT STEP FROM THE CONTRACT'S CURRENT STATUS.
+           IF CHANGE-MODE
+             IF SCR-STATUS OF ZZFT01-I NOT = XWSTAT OF CONHDR-RECORD
+               MOVE XWSTAT OF CONHDR-RECORD  TO  TRCSTA OF STATRN-RECORD
+               MOVE SCR-STATUS OF ZZFT01-I   TO  TRNSTA OF STATRN-RECORD
+               MOVE "Y" TO RECORD-FOUND-STATRN
+               READ STATRN-FILE
+                      INVALID KEY
+                           MOVE "N" TO RECORD-FOUND-STATRN
+               END-READ
+               IF RECORD-FOUND-STATRN = "N"
+                 MOVE "Y" TO WS-ERROR
+                 MOVE INDIC-ON TO IN42 OF ZZFT01-O-INDIC
+                 MOVE "OEM0032" TO  MSGID
+                 PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+                 GO VALIDT-EXIT
+               END-IF
+             END-IF
+           END-IF
+
+      * SALESMAN
+           MOVE PERSON OF ZZFT01-I  TO  PERSON OF SLMEN-RECORD.
+           MOVE "Y" TO RECORD-FOUND-SLMEN.
+           READ SLMEN-FILE
+                  INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-SLMEN.
+           IF RECORD-FOUND-SLMEN = "N"
+             MOVE "Y" TO WS-ERROR
+             MOVE INDIC-ON TO IN43 OF ZZFT01-O-INDIC
+             MOVE "OEM0023" TO  MSGID
+             PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+             MOVE ALL "-"  TO  PNAME  OF ZZFT01-O
+             GO VALIDT-EXIT
+           END-IF.
+
+      * CREDIT LIMIT - REFUSE WHEN THIS CONTRACT WOULD PUSH THE
+      * CUSTOMER'S OUTSTANDING BALANCE OVER THEIR CREDIT LIMIT, UNLESS
+      * A SUPERVISOR HAS KEYED AN OVERRIDE.  ON A CHANGE, CRBAL ALREADY
+      * INCLUDES THIS CONTRACT'S PRIOR AMOUNT, SO BACK IT OUT BEFORE
+      * ADDING THE NEWLY-KEYED AMOUNT OR THE EXPOSURE IS DOUBLE-COUNTED.
+           MOVE CUSNO OF CUSTS-RECORD  TO  CUSNO OF CUSFL3-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CUSFL3
+           READ CUSFL3-FILE
+                  INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-CUSFL3.
+           IF ADDING-MODE
+             MOVE XWTAMT OF ZZFT01-I  TO  WS-NET-TAMT
+           ELSE
+             COMPUTE WS-NET-TAMT = XWTAMT OF ZZFT01-I
+                                  - XWTAMT OF CONHDR-RECORD
+           END-IF.
+           IF RECORD-FOUND-CUSFL3 = "Y"
+             IF (CRBAL OF CUSFL3-RECORD + WS-NET-TAMT)
+                            > CRLMT OF CUSFL3-RECORD
+               IF SUPOVR OF ZZFT01-I NOT = "Y"
+                 MOVE "Y" TO WS-ERROR
+                 MOVE INDIC-ON TO IN44 OF ZZFT01-O-INDIC
+                 MOVE "OEM0031" TO  MSGID
+                 PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+                 GO VALIDT-EXIT
+               END-IF
+             END-IF
+           END-IF.
+      *    GO VALIDT-ROUTINE.
+       VALIDT-EXIT. EXIT.
+
+       DELREC-ROUTINE.
+           MOVE INDIC-OFF  TO   IN36 OF ZZFT01-O-INDIC.
+           MOVE INDIC-ON   TO   IN34 OF ZZFT01-O-INDIC
+                                IN37 OF ZZFT01-O-INDIC.
+           MOVE "DELETE" TO ACTDSP OF ZZFT01-O.
+
+           MOVE CORR ZZSF01-I  TO  ZZFT01-O
+
+           MOVE SPACES TO CONHDR-FILE-STATUS.
+           MOVE XWORDN OF ZZSF01-I  TO  XWORDN OF CONHDR-RECORD.
+           MOVE "Y" TO RECORD-FOUND-CONHDR
+           READ CONHDR-FILE
+                   INVALID KEY
+                       MOVE "N" TO RECORD-FOUND-CONHDR
+                   NOT INVALID KEY
+                       MOVE CORR CONHDR-RECORD TO ZZFT01-O.
+
+           IF RECORD-FOUND-CONHDR = "N"
+              MOVE  "OES0115" TO MSGID
+              PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+              MOVE  WS-ERRMSG  TO  ZMSAGE  OF  ZZFT01-O
+           ELSE
+              IF CONHDR-FILE-STATUS = "9D"
+                 MOVE  "Y3U9999" TO  MSGID
+                 PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+              ELSE
+                 MOVE  "OEM0004" TO  MSGID
+                 PERFORM RTNMSGTEXT-AND-LOG THRU RTNLOG-EXIT
+                 MOVE  WS-ERRMSG  TO  ZMSAGE  OF  ZZFT01-O
+              END-IF
+
+           END-IF
+
+           PERFORM DSPSCN-ROUTINE  THRU  DSPSCN-EXIT.
+
+           IF DELETE-F23
+              MOVE CORR ZZFT01-I  TO  ZZCNF1-O
+      ******* WRITE  DISPLAY-REC  FORMAT "ZZCNF1"
+      ******* READ   DISPLAY-FILE  RECORD
+              MOVE CORR ZZCNF1-I-INDIC  TO  WS-INDIC-AREA
+              PERFORM CAPTURE-LOG-OLD-VALUES  THRU  CAPOLD-EXIT
+              DELETE CONHDR-FILE
+                  INVALID
+                      MOVE "Unable to delete CONHDR file.."
+                                    TO ZMSAGE OF ZZCNF1-O
+      ************    WRITE DISPLAY-REC FORMAT "ZZCNF1"
+                  NOT INVALID
+                      PERFORM LOG-CONHDR-DELETE  THRU  LOGDEL-EXIT
+                      PERFORM ARCHIVE-CONHDR-HISTORY  THRU  ARCHV-EXIT
+              END-DELETE
+           END-IF.
+       DELREC-EXIT. EXIT.
+
+       SRPROM-ROUTINE.
+           EVALUATE TRUE
+              WHEN SFIELD OF ZZFT01-I = "XWBCCD"
+                 CALL "CUSTSSEL"  USING XWBCCD OF ZZFT01-I
+                                        XWG4TX OF ZZFT01-O
+                 CANCEL "CUSTSSEL"
+
+              WHEN SFIELD OF ZZFT01-I = "XWSTAT"
+                 CALL "ORDSTSEL"  USING SCR-STATUS OF ZZSF01-I
+                                        XWSDSC OF ZZFT01-O
+                 CANCEL "ORDSTSEL"
+
+              WHEN SFIELD OF ZZFT01-I = "PERSON"
+                 CALL "SLMENSEL"  USING PERSON OF ZZFT01-I
+                                        PNAME  OF ZZFT01-O
+                 CANCEL "SLMENSEL"
+
+           END-EVALUATE.
+       SRPROM-EXIT.  EXIT.
+
